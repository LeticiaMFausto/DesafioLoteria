@@ -0,0 +1,315 @@
+      $set sourceformat"free"
+      *>Divisão de identificação do programa
+       identification division.
+       program-id. "LOTRELAT".
+       author. "LetíciaFausto".
+       installation. "PC".
+       date-written. 08/08/2026.
+       date-compiled. 08/08/2026.
+
+      *>------------------------------------------------------------------------
+      *> Relatório batch de frequência/estatística sobre o histórico de jogos
+      *> acumulado em JOGOS-HIST.
+      *>------------------------------------------------------------------------
+
+      *>Divisão para configuração do ambiente
+       environment Division.
+       configuration Section.
+           special-names. decimal-point is comma.
+
+      *>-----Declaração dos recursos externos
+       input-output Section.
+       file-control.
+           select jogos-hist           assign to "data/JOGOS-HIST.dat"
+                                        organization is sequential
+                                        access mode is sequential
+                                        file status is wk-fs-jogos-hist.
+
+       i-O-control.
+
+      *>Declaração de variáveis
+       data division.
+
+      *>----Variaveis de arquivos
+       File Section.
+
+       fd  jogos-hist
+           label records are standard
+           record contains 105 characters.
+       copy "JOGOHIST.cpy".
+
+      *>----Variaveis de trabalho
+       working-storage section.
+
+       01 wk-status-arquivos.
+           05 wk-fs-jogos-hist                     pic x(02) value "00".
+
+       77  wk-fim-arquivo                          pic x(01) value "N".
+           88 wk-fim-arquivo-sim                   value "S".
+
+       77  wk-achou-alerta                         pic x(01) value "N".
+       77  wk-faixa-achou                          pic x(01) value "N".
+       77  wk-freq-numero-disp                     pic 9(02) value zero.
+
+                                                                     *>tabelas de frequência, uma por faixa de numeros do modo de
+                                                                     *>jogo (jh-modo-max) - cada modo só pode sortear dentro da
+                                                                     *>sua propria faixa, entao a comparacao contra a media
+                                                                     *>esperada tem que ser feita faixa a faixa, nunca misturada
+       01 wk-faixas.
+           05 wk-faixa-qtd                         pic 9(02) value zero.
+           05 wk-faixa-tab                         occurs 10 times
+                                                    indexed by wk-idx-faixa.
+               10 wk-faixa-max                     pic 9(02).
+               10 wk-faixa-total-jogos             pic 9(07).
+               10 wk-faixa-total-numeros           pic 9(09).
+               10 wk-faixa-media-esperada          pic 9(09)v99.
+               10 wk-faixa-freq-tab                occurs 60 times
+                                                    indexed by wk-idx-freq.
+                   15 wk-freq-qtd                  pic 9(07).
+
+       01 wk-totalizadores.
+           05 wk-total-jogos                       pic 9(07) value zero.
+           05 wk-total-tentativas                  pic 9(12) value zero.
+           05 wk-total-tempo                       pic 9(12) value zero.
+           05 wk-media-tentativas                  pic 9(09)v99 value zero.
+           05 wk-media-tempo                       pic 9(09)v99 value zero.
+
+       77  wk-sub                                  pic 9(02).
+
+       01 wk-desvio.
+           05 wk-desvio-abs                        pic 9(09)v99 value zero.
+           05 wk-limite-alerta                     pic 9(09)v99 value zero.
+
+      *>----Variaveis para comunicação entre programas
+       linkage section.
+
+      *>Declaração do corpo do programa
+       procedure Division.
+
+           perform inicializa.
+           perform processamento.
+           perform finaliza.
+
+      *>------------------------------------------------------------------------
+      *>                   Procedimentos de Inicialização
+      *>------------------------------------------------------------------------
+       inicializa section.
+
+           display "=========================================================="
+           display "  DESAFIO LOTERIA - RELATORIO DE FREQUENCIA / ESTATISTICAS "
+           display "=========================================================="
+
+           .
+       inicializa-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>                        Processamento Principal
+      *>------------------------------------------------------------------------
+       processamento section.
+
+           open input jogos-hist
+
+           if wk-fs-jogos-hist <> "00" then
+               display "Nao ha historico de jogos gravado em JOGOS-HIST ainda."
+           else
+               perform ler-jogo
+               perform until wk-fim-arquivo-sim
+                   perform acumular-jogo
+                   perform ler-jogo
+               end-perform
+               close jogos-hist
+
+               if wk-total-jogos > zero then
+                   perform calcular-medias
+                   perform imprimir-frequencias
+                   perform imprimir-alertas
+                   perform imprimir-medias
+               else
+                   display "Arquivo JOGOS-HIST existe mas nao possui registros."
+               end-if
+           end-if
+
+           .
+       processamento-exit.
+           exit.
+
+       ler-jogo section.
+
+           read jogos-hist
+               at end move "S" to wk-fim-arquivo
+           end-read
+
+           .
+       ler-jogo-exit.
+           exit.
+
+       acumular-jogo section.
+
+           add 1              to wk-total-jogos
+           add jh-tentativas  to wk-total-tentativas
+           add jh-tempo-gasto to wk-total-tempo
+
+           perform localizar-faixa
+
+           add 1 to wk-faixa-total-jogos(wk-idx-faixa)
+
+           perform varying wk-sub from 1 by 1
+                   until wk-sub > jh-modo-qtd
+               add 1 to wk-faixa-total-numeros(wk-idx-faixa)
+               move jh-sorteio-num(wk-sub) to wk-idx-freq
+               if wk-idx-freq > zero
+               and wk-idx-freq <= wk-faixa-max(wk-idx-faixa) then
+                   add 1 to wk-freq-qtd(wk-idx-faixa wk-idx-freq)
+               end-if
+           end-perform
+
+           .
+       acumular-jogo-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Localiza (ou cria, se ainda nao existir) a faixa de numeros do jogo
+      *> corrente (jh-modo-max) em wk-faixa-tab, deixando wk-idx-faixa
+      *> apontando para ela. Cada faixa so pode ter saido numeros dentro do
+      *> seu proprio intervalo 1-jh-modo-max, entao mantê-las separadas evita
+      *> comparar, por exemplo, um jogo de 15-de-25 contra a media esperada
+      *> de um jogo de 15-de-60.
+      *>------------------------------------------------------------------------
+       localizar-faixa section.
+
+           move "N" to wk-faixa-achou
+           perform varying wk-idx-faixa from 1 by 1
+                   until wk-idx-faixa > wk-faixa-qtd
+                      or wk-faixa-achou = "S"
+               if wk-faixa-max(wk-idx-faixa) = jh-modo-max then
+                   move "S" to wk-faixa-achou
+               end-if
+           end-perform
+
+           if wk-faixa-achou = "S" then
+                                                *>o perform varying acima avancou uma posicao alem da
+                                                *>faixa encontrada antes de sair do laco - corrige de volta
+               subtract 1 from wk-idx-faixa
+           else
+                                                *>nao encontrada - wk-idx-faixa ja esta em wk-faixa-qtd + 1
+               add 1 to wk-faixa-qtd
+               move jh-modo-max to wk-faixa-max(wk-idx-faixa)
+               move zero        to wk-faixa-total-jogos(wk-idx-faixa)
+               move zero        to wk-faixa-total-numeros(wk-idx-faixa)
+               perform varying wk-idx-freq from 1 by 1
+                       until wk-idx-freq > 60
+                   move zero to wk-freq-qtd(wk-idx-faixa wk-idx-freq)
+               end-perform
+           end-if
+
+           .
+       localizar-faixa-exit.
+           exit.
+
+       calcular-medias section.
+
+           compute wk-media-tentativas rounded =
+                   wk-total-tentativas / wk-total-jogos
+           compute wk-media-tempo rounded =
+                   wk-total-tempo / wk-total-jogos
+
+                                                        *>frequência esperada de cada número, dentro de cada faixa,
+                                                        *>se a distribuição for uniforme
+           perform varying wk-idx-faixa from 1 by 1
+                   until wk-idx-faixa > wk-faixa-qtd
+               compute wk-faixa-media-esperada(wk-idx-faixa) rounded =
+                       wk-faixa-total-numeros(wk-idx-faixa) / wk-faixa-max(wk-idx-faixa)
+           end-perform
+
+           .
+       calcular-medias-exit.
+           exit.
+
+       imprimir-frequencias section.
+
+           perform varying wk-idx-faixa from 1 by 1
+                   until wk-idx-faixa > wk-faixa-qtd
+               display " "
+               display "Faixa 1-" wk-faixa-max(wk-idx-faixa)
+                       " (" wk-faixa-total-jogos(wk-idx-faixa) " jogo(s) analisado(s)):"
+               display "Numero  Qtde.Sorteios"
+               display "------  -------------"
+               perform varying wk-idx-freq from 1 by 1
+                       until wk-idx-freq > wk-faixa-max(wk-idx-faixa)
+                   move wk-idx-freq to wk-freq-numero-disp
+                   display wk-freq-numero-disp "      "
+                           wk-freq-qtd(wk-idx-faixa wk-idx-freq)
+               end-perform
+           end-perform
+
+           .
+       imprimir-frequencias-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Sinaliza números cujo total observado se desvia da frequência
+      *> esperada (distribuição uniforme dentro da propria faixa do jogo) em
+      *> mais de 20% - sinal de que function random() pode não estar sendo
+      *> justa.
+      *>------------------------------------------------------------------------
+       imprimir-alertas section.
+
+           display " "
+           display "Numeros fora da faixa esperada (+/-20% da media), por faixa de jogo:"
+
+           move "N" to wk-achou-alerta
+           perform varying wk-idx-faixa from 1 by 1
+                   until wk-idx-faixa > wk-faixa-qtd
+
+               compute wk-limite-alerta =
+                       wk-faixa-media-esperada(wk-idx-faixa) * 0,20
+
+               perform varying wk-idx-freq from 1 by 1
+                       until wk-idx-freq > wk-faixa-max(wk-idx-faixa)
+                   compute wk-desvio-abs =
+                           function abs(wk-freq-qtd(wk-idx-faixa wk-idx-freq)
+                                        - wk-faixa-media-esperada(wk-idx-faixa))
+                   if wk-desvio-abs > wk-limite-alerta then
+                       move wk-idx-freq to wk-freq-numero-disp
+                       display "  ALERTA faixa 1-" wk-faixa-max(wk-idx-faixa)
+                               " numero " wk-freq-numero-disp
+                               " saiu " wk-freq-qtd(wk-idx-faixa wk-idx-freq)
+                               " vezes (esperado ~"
+                               wk-faixa-media-esperada(wk-idx-faixa) ")"
+                       move "S" to wk-achou-alerta
+                   end-if
+               end-perform
+
+           end-perform
+
+           if wk-achou-alerta = "N" then
+               display "  Nenhum numero fora da faixa esperada."
+           end-if
+
+           .
+       imprimir-alertas-exit.
+           exit.
+
+       imprimir-medias section.
+
+           display " "
+           display "=========================================================="
+           display "Total de jogos analisados ......: " wk-total-jogos
+           display "Media de tentativas ate o acerto: " wk-media-tentativas
+           display "Media de tempo gasto (hhmmssth) .: " wk-media-tempo
+           display "=========================================================="
+
+           .
+       imprimir-medias-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>                       Finalização
+      *>------------------------------------------------------------------------
+       finaliza section.
+
+           stop run
+           .
+       finaliza-exit.
+           exit.
