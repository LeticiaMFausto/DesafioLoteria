@@ -1,1116 +1,1397 @@
-      $set sourceformat"free"
-      *>Divisão de identificação do programa
-       identification division.
-       program-id. "TELASLOTERIA".
-       author. "LetíciaFausto".
-       installation. "PC".
-       date-written. 17/07/2020.
-       date-compiled. 17/07/2020.
-
-
-
-      *>Divisão para configuração do ambiente
-       environment Division.
-       configuration Section.
-           special-names. decimal-point is comma.
-
-      *>-----Declaração dos recursos externos
-       input-output Section.
-       file-control.
-       i-O-control.
-
-      *>Declaração de variáveis
-       data division.
-
-      *>----Variaveis de arquivos
-       File Section.
-
-
-      *>----Variaveis de trabalho
-       working-storage section.
-
-                                                                          *>variávais de controle
-       01 wk-tela-inicial.
-           05  wk-sair                             pic x(01).
-           05  wk-continuar                        pic x(01).
-
-       01 wk-tela-entrada.                                                 *>numeros que o jogador vai inserir
-           05 wk-num-1                             pic 9(02) value zero.
-           05 wk-num-2                             pic 9(02) value zero.
-           05 wk-num-3                             pic 9(02) value zero.
-           05 wk-num-4                             pic 9(02) value zero.
-           05 wk-num-5                             pic 9(02) value zero.
-           05 wk-num-6                             pic 9(02) value zero.
-           05 wk-num-7                             pic 9(02) value zero.
-           05 wk-num-8                             pic 9(02) value zero.
-           05 wk-num-9                             pic 9(02) value zero.
-           05 wk-num-10                            pic 9(02) value zero.
-           05 wk-num-11                            pic 9(02) value zero.
-           05 wk-num-12                            pic 9(02) value zero.
-           05 wk-num-13                            pic 9(02) value zero.
-           05 wk-num-14                            pic 9(02) value zero.
-           05 wk-num-15                            pic 9(02) value zero.
-
-                                                                           *>numeros que o programa vai sortear
-       01 wk-num-sorteados.
-           05 wk-num_sort1                        pic 9(02).
-           05 wk-num_sort2                        pic 9(02).
-           05 wk-num_sort3                        pic 9(02).
-           05 wk-num_sort4                        pic 9(02).
-           05 wk-num_sort5                        pic 9(02).
-           05 wk-num_sort6                        pic 9(02).
-           05 wk-num_sort7                        pic 9(02).
-           05 wk-num_sort8                        pic 9(02).
-           05 wk-num_sort9                        pic 9(02).
-           05 wk-num_sort10                       pic 9(02).
-           05 wk-num_sort11                       pic 9(02).
-           05 wk-num_sort12                       pic 9(02).
-           05 wk-num_sort13                       pic 9(02).
-           05 wk-num_sort14                       pic 9(02).
-           05 wk-num_sort15                       pic 9(02).
-
-
-                                                                          *> variáveis de sorteio
-       01 sorteio.
-           05 semente                              pic 9(08).
-           05 semente1                             pic 9(08).
-
-       77  wk-decidir                              pic  x(01).
-           88 wk-decisao                           value "S" "S".
-                                                                         *>variáveis de informação
-       01 wk-contadores.
-           05 wk-contador                          pic 9(05) value zero.
-           05 wk-contador2                         pic 9(05) value zero.
-
-       01 wk-hora.
-           05 wk-hora-inicio                       pic 9(08).
-           05 wk-hora-final                        pic 9(08).
-           05 wk-hora-total                        pic 9(08).
-
-
-
-      *>----Variaveis para comunicação entre programas
-       linkage section.
-
-
-      *>----Declaração de tela
-       screen section.
-
-
-       01  tela-inicial.
-      *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
-      *>                                5    0    5    0    5    0    5    0    5    0    5    0    5    0    5    0
-      *>                            ----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+
-           05 blank screen.
-           05 line 01 col 01 value "                                                                     [ ]Sair     ".
-           05 line 03 col 01 value "                                                                                 ".
-           05 line 04 col 01 value "                    ****************************************                     ".
-           05 line 05 col 01 value "                    ****************************************                     ".
-           05 line 06 col 01 value "                    **          DESAFIO LOTERIA           **                     ".
-           05 line 07 col 01 value "                    **                                    **                     ".
-           05 line 08 col 01 value "                    **        Uma aposta deve conter      **                     ".
-           05 line 09 col 01 value "                    ** 15 números compreendidos no sub-   **                     ".
-           05 line 10 col 01 value "                    ** conjunto dos números inteiros no   **                     ".
-           05 line 11 col 01 value "                    ** intervalo de 1 a 60.               **                     ".
-           05 line 12 col 01 value "                    **                                    **                     ".
-           05 line 13 col 01 value "                    **         Deseja Continuar?          **                     ".
-           05 line 14 col 01 value "                    ****************************************                     ".
-           05 line 15 col 01 value "                    ****************************************                     ".
-           05 line 18 col 01 value "                                [ ]Continuar                                     ".
-
-
-
-           05 sc-sair-inicial            line 01  col 71 pic x(01)               using wk-sair foreground-color 12.
-           05 sc-continuar-inicial       line 18  col 34 pic x(01)               using wk-continuar foreground-color 12.
-
-
-
-
-       01  tela-entrada.
-      *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
-      *>                                5    0    5    0    5    0    5    0    5    0    5    0    5    0    5    0
-      *>                            ----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+
-           05 blank screen.
-           05 line 01 col 01 value "                                                                     [ ]Sair     ".
-           05 line 02 col 01 value "                   ENTRE COM A QUANTIDADE DE NÚMEROS DESEJADA                    ".
-           05 line 03 col 01 value "                   -Ao terminar sua aposta, marque Continuar-                    ".
-           05 line 04 col 01 value "                    ****************************************                     ".
-           05 line 05 col 01 value "                    ****************************************                     ".
-           05 line 06 col 01 value "                    **  1°:  [  ]                         **                     ".
-           05 line 07 col 01 value "                    **  2°:  [  ]                         **                     ".
-           05 line 08 col 01 value "                    **  3°:  [  ]                         **                     ".
-           05 line 09 col 01 value "                    **  4°:  [  ]                         **                     ".
-           05 line 10 col 01 value "                    **  5°:  [  ]                         **                     ".
-           05 line 11 col 01 value "                    **  6°:  [  ]                         **                     ".
-           05 line 12 col 01 value "                    **  7°:  [  ]                         **                     ".
-           05 line 13 col 01 value "                    **  8°:  [  ]                         **                     ".
-           05 line 14 col 01 value "                    **  9°:  [  ]                         **                     ".
-           05 line 15 col 01 value "                    **  10°: [  ]                         **                     ".
-           05 line 16 col 01 value "                    **  11°: [  ]                         **                     ".
-           05 line 17 col 01 value "                    **  12°: [  ]                         **                     ".
-           05 line 18 col 01 value "                    **  13°: [  ]                         **                     ".
-           05 line 19 col 01 value "                    **  14°: [  ]                         **                     ".
-           05 line 20 col 01 value "                    **  15°: [  ]                         **                     ".
-           05 line 21 col 01 value "                    ****************************************                     ".
-           05 line 22 col 01 value "                    ****************************************                     ".
-           05 line 24 col 01 value "                                [ ]Continuar                                     ".
-
-
-
-           05 sc-sair-entrada            line 01  col 71 pic x(01)               using wk-sair foreground-color 12.
-           05 sc-num-1                   line 06  col 31 pic 9(02)               using wk-num-1 foreground-color 12.
-           05 sc-num-2                   line 07  col 31 pic 9(02)               using wk-num-2 foreground-color 12.
-           05 sc-num-3                   line 08  col 31 pic 9(02)               using wk-num-3 foreground-color 12.
-           05 sc-num-4                   line 09  col 31 pic 9(02)               using wk-num-4 foreground-color 12.
-           05 sc-num-5                   line 10  col 31 pic 9(02)               using wk-num-5 foreground-color 12.
-           05 sc-num-6                   line 11  col 31 pic 9(02)               using wk-num-6 foreground-color 12.
-           05 sc-num-7                   line 12  col 31 pic 9(02)               using wk-num-7 foreground-color 12.
-           05 sc-num-8                   line 13  col 31 pic 9(02)               using wk-num-8 foreground-color 12.
-           05 sc-num-9                   line 14  col 31 pic 9(02)               using wk-num-9 foreground-color 12.
-           05 sc-num-10                  line 15  col 31 pic 9(02)               using wk-num-10 foreground-color 12.
-           05 sc-num-11                  line 16  col 31 pic 9(02)               using wk-num-11 foreground-color 12.
-           05 sc-num-12                  line 17  col 31 pic 9(02)               using wk-num-12 foreground-color 12.
-           05 sc-num-13                  line 18  col 31 pic 9(02)               using wk-num-13 foreground-color 12.
-           05 sc-num-14                  line 19  col 31 pic 9(02)               using wk-num-14 foreground-color 12.
-           05 sc-num-15                  line 20  col 31 pic 9(02)               using wk-num-15 foreground-color 12.
-           05 sc-continuar-entrada       line 24  col 34 pic x(01)               using wk-continuar foreground-color 12.
-
-
-       01  tela-acerto.
-      *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
-      *>                                5    0    5    0    5    0    5    0    5    0    5    0    5    0    5    0
-      *>                            ----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+
-           05 blank screen.
-           05 line 01 col 01 value "                                                                     [ ]Sair     ".
-           05 line 03 col 01 value "                                                                                 ".
-           05 line 04 col 01 value "                    ****************************************                     ".
-           05 line 05 col 01 value "                    ****************************************                     ".
-           05 line 06 col 01 value "                    **            PARABENS!!!!!!!         **                     ".
-           05 line 06 col 01 value "                    **        VOCE ESTA RICO!!!!!!!       **                     ".
-           05 line 14 col 01 value "                    ****************************************                     ".
-           05 line 15 col 01 value "                    ****************************************                     ".
-
-
-
-           05 sc-sair-acerto            line 01  col 71 pic x(01)               using wk-sair foreground-color 12.
-
-
-
-       01  tela-final.
-      *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
-      *>                                5    0    5    0    5    0    5    0    5    0    5    0    5    0    5    0
-      *>                            ----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+
-           05 blank screen.
-           05 line 01 col 01 value "                                                                     [ ]Sair     ".
-           05 line 03 col 01 value "                                                                                 ".
-           05 line 04 col 01 value "                ****************************************                         ".
-           05 line 05 col 01 value "                ****************************************                         ".
-           05 line 06 col 01 value "                          DESAFIO LOTERIA                                        ".
-           05 line 07 col 01 value "                                                                                 ".
-           05 line 08 col 01 value "               Quantidade de tentativas até o acerto: [     ]                    ".
-           05 line 09 col 01 value "                  Tempo gasto até acertar aposta                                 ".
-           05 line 10 col 01 value "                           [            ]                                        ".
-           05 line 11 col 01 value "                                                                                 ".
-           05 line 12 col 01 value "                                                                                 ".
-           05 line 14 col 01 value "                ****************************************                         ".
-           05 line 15 col 01 value "                ****************************************                         ".
-
-
-
-           05 sc-sair-final            line 01  col 71 pic x(01)               using wk-sair foreground-color 12.
-           05 sc-acertos               line 08  col 56 pic 9(05)               from wk-contador2 foreground-color 12.
-           05 sc-hora-final            line 10  col 29 pic x(08)               from wk-hora-total foreground-color 12.
-
-
-       77 wk-contador                              pic 9(05) value zero.
-
-
-
-
-      *>Declaração do corpo do programa
-       procedure Division.
-
-           perform inicializa.
-           perform processamento.
-           perform finaliza.
-
-      *>------------------------------------------------------------------------
-      *>                   Procedimentos de Inicialização
-      *>------------------------------------------------------------------------
-       inicializa section.
-
-
-           .
-       inicializa-exit.
-           exit.
-
-      *>------------------------------------------------------------------------
-      *>                        Processamento Principal
-      *>------------------------------------------------------------------------
-       processamento section.
-
-
-
-           perform until wk-sair = "X"
-                      or wk-sair = "x"
-
-                move   space  to  wk-continuar
-                move   space  to  wk-sair
-
-                display tela-inicial
-                accept tela-inicial
-
-                if wk-continuar = "X"
-                or wk-continuar = "x" then
-                       perform aceitar-num
-                end-if
-
-           end-perform
-
-
-
-           .
-       processamento-exit.
-           exit.
-
-
-      *>------------------------------------------------------------------------
-      *> ENTRANDO COM O NUMEROS
-      *>------------------------------------------------------------------------
-       aceitar-num section.
-
-           perform until wk-sair = "V"
-                      or wk-sair = "v"
-
-                move   space  to  wk-continuar
-                move   space  to  wk-sair
-
-                display tela-entrada
-                accept tela-entrada
-
-                if wk-continuar = "X"
-                or wk-continuar = "x" then
-                       perform consistencia
-                end-if
-
-
-
-
-          end-perform
-
-           .
-       aceitar-num-exit.
-           exit.
-
-
-
-      *>------------------------------------------------------------------------
-      *> CONSISTENCIA DOS NUMEROS INFORMADOS
-      *>------------------------------------------------------------------------
-
-       consistencia section.
-
-           display erase
-           if wk-num-1 > 0
-           and wk-num-1 <= 60 then
-               if wk-num-1 <> wk-num-2
-               and wk-num-1 <> wk-num-3
-               and wk-num-1 <> wk-num-4
-               and wk-num-1 <> wk-num-5
-               and wk-num-1 <> wk-num-6
-               and wk-num-1 <> wk-num-7
-               and wk-num-1 <> wk-num-8
-               and wk-num-1 <> wk-num-9
-               and wk-num-1 <> wk-num-10
-               and wk-num-1 <> wk-num-11
-               and wk-num-1 <> wk-num-12
-               and wk-num-1 <> wk-num-13
-               and wk-num-1 <> wk-num-14
-               and wk-num-1 <> wk-num-15
-                   if wk-num-2 > 0
-                   and wk-num-2 <= 60 then
-                       if wk-num-2 <> wk-num-3
-                       and wk-num-2 <> wk-num-4
-                       and wk-num-2 <> wk-num-5
-                       and wk-num-2 <> wk-num-6
-                       and wk-num-2 <> wk-num-7
-                       and wk-num-2 <> wk-num-8
-                       and wk-num-2 <> wk-num-9
-                       and wk-num-2 <> wk-num-10
-                       and wk-num-2 <> wk-num-11
-                       and wk-num-2 <> wk-num-12
-                       and wk-num-2 <> wk-num-13
-                       and wk-num-2 <> wk-num-14
-                       and wk-num-2 <> wk-num-15
-                           if wk-num-3 > 0
-                           and wk-num-3 <= 60 then
-                               if wk-num-3 <> wk-num-4
-                               and wk-num-3 <> wk-num-5
-                               and wk-num-3 <> wk-num-6
-                               and wk-num-3 <> wk-num-7
-                               and wk-num-3 <> wk-num-8
-                               and wk-num-3 <> wk-num-9
-                               and wk-num-3 <> wk-num-10
-                               and wk-num-3 <> wk-num-11
-                               and wk-num-3 <> wk-num-12
-                               and wk-num-3 <> wk-num-13
-                               and wk-num-3 <> wk-num-14
-                               and wk-num-3 <> wk-num-15
-                                   if wk-num-4 > 0
-                                   and wk-num-4 <= 60 then
-                                       if wk-num-4 <> wk-num-5
-                                       and wk-num-4 <> wk-num-6
-                                       and wk-num-4 <> wk-num-7
-                                       and wk-num-4 <> wk-num-8
-                                       and wk-num-4 <> wk-num-9
-                                       and wk-num-4 <> wk-num-10
-                                       and wk-num-4 <> wk-num-11
-                                       and wk-num-4 <> wk-num-12
-                                       and wk-num-4 <> wk-num-13
-                                       and wk-num-4 <> wk-num-14
-                                       and wk-num-4 <> wk-num-15
-                                           if wk-num-5 > 0
-                                           and wk-num-5 <= 60 then
-                                               if wk-num-5 <> wk-num-6
-                                               and wk-num-5 <> wk-num-7
-                                               and wk-num-5 <> wk-num-8
-                                               and wk-num-5 <> wk-num-9
-                                               and wk-num-5 <> wk-num-10
-                                               and wk-num-5 <> wk-num-11
-                                               and wk-num-5 <> wk-num-12
-                                               and wk-num-5 <> wk-num-13
-                                               and wk-num-5 <> wk-num-14
-                                               and wk-num-5 <> wk-num-15
-                                                   if wk-num-6 > 0
-                                                   and wk-num-6 <= 60 then
-                                                       if wk-num-6 <> wk-num-7
-                                                       and wk-num-6 <> wk-num-8
-                                                       and wk-num-6 <> wk-num-9
-                                                       and wk-num-6 <> wk-num-10
-                                                       and wk-num-6 <> wk-num-11
-                                                       and wk-num-6 <> wk-num-12
-                                                       and wk-num-6 <> wk-num-13
-                                                       and wk-num-6 <> wk-num-14
-                                                       and wk-num-6 <> wk-num-15
-                                                           if wk-num-7 > 0
-                                                           and wk-num-7 <= 60 then
-                                                               if wk-num-7 <> wk-num-8
-                                                               and wk-num-7 <> wk-num-9
-                                                               and wk-num-7 <> wk-num-10
-                                                               and wk-num-7 <> wk-num-11
-                                                               and wk-num-7 <> wk-num-12
-                                                               and wk-num-7 <> wk-num-13
-                                                               and wk-num-7 <> wk-num-14
-                                                               and wk-num-7 <> wk-num-15
-                                                                   if wk-num-8 > 0
-                                                                   and wk-num-8 <= 60 then
-                                                                       if wk-num-8 <> wk-num-9
-                                                                       and wk-num-8 <> wk-num-10
-                                                                       and wk-num-8 <> wk-num-11
-                                                                       and wk-num-8 <> wk-num-12
-                                                                       and wk-num-8 <> wk-num-13
-                                                                       and wk-num-8 <> wk-num-14
-                                                                       and wk-num-8 <> wk-num-15
-                                                                           if wk-num-9 > 0
-                                                                           and wk-num-9 <= 60 then
-                                                                               if wk-num-9 <> wk-num-10
-                                                                               and wk-num-9 <> wk-num-11
-                                                                               and wk-num-9 <> wk-num-12
-                                                                               and wk-num-9 <> wk-num-13
-                                                                               and wk-num-9 <> wk-num-14
-                                                                               and wk-num-9 <> wk-num-15
-                                                                                   if wk-num-10 > 0
-                                                                                   and wk-num-10 <= 60 then
-                                                                                       if wk-num-10 <> wk-num-11
-                                                                                       and wk-num-10 <> wk-num-12
-                                                                                       and wk-num-10 <> wk-num-13
-                                                                                       and wk-num-10 <> wk-num-14
-                                                                                       and wk-num-10 <> wk-num-15
-                                                                                           if wk-num-11 > 0
-                                                                                           and wk-num-11 <= 60 then
-                                                                                               if wk-num-11 <> wk-num-12
-                                                                                               and wk-num-11 <> wk-num-13
-                                                                                               and wk-num-11 <> wk-num-14
-                                                                                               and wk-num-11 <> wk-num-15
-                                                                                                   if wk-num-12 > 0
-                                                                                                   and wk-num-12 <= 60 then
-                                                                                                       if wk-num-12 <> wk-num-13
-                                                                                                       and wk-num-12 <> wk-num-14
-                                                                                                       and wk-num-12 <> wk-num-15
-                                                                                                           if wk-num-13 > 0
-                                                                                                           and wk-num-13 <= 60 then
-                                                                                                               if wk-num-13 <> wk-num-14
-                                                                                                               and wk-num-13 <> wk-num-15
-                                                                                                                   if wk-num-14 > 0
-                                                                                                                   and wk-num-14 <= 60 then
-                                                                                                                       if wk-num-14 <> wk-num-15 then
-                                                                                                                           perform controle-prog
-                                                                                                                       end-if
-                                                                                                                   else
-                                                                                                                       display "Num 14°, Eh Invalido"
-                                                                                                                       perform finaliza
-                                                                                                                   end-if
-                                                                                                               end-if
-                                                                                                           else
-                                                                                                               display "Num 13°, Eh Invalido"
-                                                                                                               perform finaliza
-                                                                                                           end-if
-                                                                                                       end-if
-                                                                                                   else
-                                                                                                       display "Num 12°, Eh Invalido"
-                                                                                                       perform finaliza
-                                                                                                   end-if
-                                                                                               end-if
-                                                                                           else
-                                                                                               display "Num 11°, Eh Invalido"
-                                                                                               perform finaliza
-                                                                                           end-if
-                                                                                       end-if
-                                                                                   else
-                                                                                       display "Num 10°, Eh Invalido"
-                                                                                       perform finaliza
-                                                                                   end-if
-                                                                               end-if
-                                                                           else
-                                                                               display "Num 9°, Eh Invalido"
-                                                                               perform finaliza
-                                                                           end-if
-                                                                       end-if
-                                                                   else
-                                                                       display "Num 8°, Eh Invalido"
-                                                                       perform finaliza
-                                                                   end-if
-                                                               end-if
-                                                           else
-                                                               display "Num 7°, Eh Invalido"
-                                                               perform finaliza
-                                                           end-if
-                                                       end-if
-                                                   else
-                                                       display "Num 6°, Eh Invalido"
-                                                       perform finaliza
-                                                   end-if
-                                               end-if
-                                           else
-                                               display "Num 5°, Eh Invalido"
-                                               perform finaliza
-                                           end-if
-                                       end-if
-                                   else
-                                       display "Num 4°, Eh Invalido"
-                                       perform finaliza
-                                   end-if
-                               end-if
-                           else
-                               display "Num 3°, Eh Invalido"
-                               perform finaliza
-                           end-if
-                       end-if
-                   else
-                       display "Num 2°, Eh Invalido"
-                       perform finaliza
-                   end-if
-               end-if
-           else
-               display "Num 1°, Eh Invalido"
-               perform finaliza
-           end-if
-
-
-           .
-       consistencia-exit.
-           exit.
-
-
-
-       controle-prog section.
-
-           accept wk-hora-inicio from time
-
-
-           move 'N' to wk-decidir
-
-           perform until wk-decidir = 'S'
-
-               perform geranum
-
-                   if (wk-num-1 = wk-num_sort1)
-                   or (wk-num-2 = wk-num_sort1)
-                   or (wk-num-3 = wk-num_sort1)
-                   or (wk-num-3 = wk-num_sort1)
-                   or (wk-num-4 = wk-num_sort1)
-                   or (wk-num-5 = wk-num_sort1)
-                   or (wk-num-6 = wk-num_sort1)
-                   or (wk-num-7 = wk-num_sort1)
-                   or (wk-num-8 = wk-num_sort1)
-                   or (wk-num-9 = wk-num_sort1)
-                   or (wk-num-10 = wk-num_sort1)
-                   or (wk-num-11 = wk-num_sort1)
-                   or (wk-num-12 = wk-num_sort1)
-                   or (wk-num-13 = wk-num_sort1)
-                   or (wk-num-14 = wk-num_sort1)
-                   or (wk-num-15 = wk-num_sort1)then
-                       if (wk-num-1 = wk-num_sort2)
-                       or (wk-num-2 = wk-num_sort2)
-                       or (wk-num-3 = wk-num_sort2)
-                       or (wk-num-3 = wk-num_sort2)
-                       or (wk-num-4 = wk-num_sort2)
-                       or (wk-num-5 = wk-num_sort2)
-                       or (wk-num-6 = wk-num_sort2)
-                       or (wk-num-7 = wk-num_sort2)
-                       or (wk-num-8 = wk-num_sort2)
-                       or (wk-num-9 = wk-num_sort2)
-                       or (wk-num-10 = wk-num_sort2)
-                       or (wk-num-11 = wk-num_sort2)
-                       or (wk-num-12 = wk-num_sort2)
-                       or (wk-num-13 = wk-num_sort2)
-                       or (wk-num-14 = wk-num_sort2)
-                       or (wk-num-15 = wk-num_sort2)then
-                           if (wk-num-1 = wk-num_sort3)
-                           or (wk-num-2 = wk-num_sort3)
-                           or (wk-num-3 = wk-num_sort3)
-                           or (wk-num-3 = wk-num_sort3)
-                           or (wk-num-4 = wk-num_sort3)
-                           or (wk-num-5 = wk-num_sort3)
-                           or (wk-num-6 = wk-num_sort3)
-                           or (wk-num-7 = wk-num_sort3)
-                           or (wk-num-8 = wk-num_sort3)
-                           or (wk-num-9 = wk-num_sort3)
-                           or (wk-num-10 = wk-num_sort3)
-                           or (wk-num-11 = wk-num_sort3)
-                           or (wk-num-12 = wk-num_sort3)
-                           or (wk-num-13 = wk-num_sort3)
-                           or (wk-num-14 = wk-num_sort3)
-                           or (wk-num-15 = wk-num_sort3)then
-                               if (wk-num-1 = wk-num_sort4)
-                               or (wk-num-2 = wk-num_sort4)
-                               or (wk-num-3 = wk-num_sort4)
-                               or (wk-num-3 = wk-num_sort4)
-                               or (wk-num-4 = wk-num_sort4)
-                               or (wk-num-5 = wk-num_sort4)
-                               or (wk-num-6 = wk-num_sort4)
-                               or (wk-num-7 = wk-num_sort4)
-                               or (wk-num-8 = wk-num_sort4)
-                               or (wk-num-9 = wk-num_sort4)
-                               or (wk-num-10 = wk-num_sort4)
-                               or (wk-num-11 = wk-num_sort4)
-                               or (wk-num-12 = wk-num_sort4)
-                               or (wk-num-13 = wk-num_sort4)
-                               or (wk-num-14 = wk-num_sort4)
-                               or (wk-num-15 = wk-num_sort4)then
-                                   if (wk-num-1 = wk-num_sort5)
-                                   or (wk-num-2 = wk-num_sort5)
-                                   or (wk-num-3 = wk-num_sort5)
-                                   or (wk-num-3 = wk-num_sort5)
-                                   or (wk-num-4 = wk-num_sort5)
-                                   or (wk-num-5 = wk-num_sort5)
-                                   or (wk-num-6 = wk-num_sort5)
-                                   or (wk-num-7 = wk-num_sort5)
-                                   or (wk-num-8 = wk-num_sort5)
-                                   or (wk-num-9 = wk-num_sort5)
-                                   or (wk-num-10 = wk-num_sort5)
-                                   or (wk-num-11 = wk-num_sort5)
-                                   or (wk-num-12 = wk-num_sort5)
-                                   or (wk-num-13 = wk-num_sort5)
-                                   or (wk-num-14 = wk-num_sort5)
-                                   or (wk-num-15 = wk-num_sort5)then
-                                       if (wk-num-1 = wk-num_sort6)
-                                       or (wk-num-2 = wk-num_sort6)
-                                       or (wk-num-3 = wk-num_sort6)
-                                       or (wk-num-3 = wk-num_sort6)
-                                       or (wk-num-4 = wk-num_sort6)
-                                       or (wk-num-5 = wk-num_sort6)
-                                       or (wk-num-6 = wk-num_sort6)
-                                       or (wk-num-7 = wk-num_sort6)
-                                       or (wk-num-8 = wk-num_sort6)
-                                       or (wk-num-9 = wk-num_sort6)
-                                       or (wk-num-10 = wk-num_sort6)
-                                       or (wk-num-11 = wk-num_sort6)
-                                       or (wk-num-12 = wk-num_sort6)
-                                       or (wk-num-13 = wk-num_sort6)
-                                       or (wk-num-14 = wk-num_sort6)
-                                       or (wk-num-15 = wk-num_sort6)then
-                                           if (wk-num-1 = wk-num_sort7)
-                                           or (wk-num-2 = wk-num_sort7)
-                                           or (wk-num-3 = wk-num_sort7)
-                                           or (wk-num-3 = wk-num_sort7)
-                                           or (wk-num-4 = wk-num_sort7)
-                                           or (wk-num-5 = wk-num_sort7)
-                                           or (wk-num-6 = wk-num_sort7)
-                                           or (wk-num-7 = wk-num_sort7)
-                                           or (wk-num-8 = wk-num_sort7)
-                                           or (wk-num-9 = wk-num_sort7)
-                                           or (wk-num-10 = wk-num_sort7)
-                                           or (wk-num-11 = wk-num_sort7)
-                                           or (wk-num-12 = wk-num_sort7)
-                                           or (wk-num-13 = wk-num_sort7)
-                                           or (wk-num-14 = wk-num_sort7)
-                                           or (wk-num-15 = wk-num_sort7)then
-                                               if (wk-num-1 = wk-num_sort8)
-                                               or (wk-num-2 = wk-num_sort8)
-                                               or (wk-num-3 = wk-num_sort8)
-                                               or (wk-num-3 = wk-num_sort8)
-                                               or (wk-num-4 = wk-num_sort8)
-                                               or (wk-num-5 = wk-num_sort8)
-                                               or (wk-num-6 = wk-num_sort8)
-                                               or (wk-num-7 = wk-num_sort8)
-                                               or (wk-num-8 = wk-num_sort8)
-                                               or (wk-num-9 = wk-num_sort8)
-                                               or (wk-num-10 = wk-num_sort8)
-                                               or (wk-num-11 = wk-num_sort8)
-                                               or (wk-num-12 = wk-num_sort8)
-                                               or (wk-num-13 = wk-num_sort8)
-                                               or (wk-num-14 = wk-num_sort8)
-                                               or (wk-num-15 = wk-num_sort8)then
-                                                   if (wk-num-1 = wk-num_sort9)
-                                                   or (wk-num-2 = wk-num_sort9)
-                                                   or (wk-num-3 = wk-num_sort9)
-                                                   or (wk-num-3 = wk-num_sort9)
-                                                   or (wk-num-4 = wk-num_sort9)
-                                                   or (wk-num-5 = wk-num_sort9)
-                                                   or (wk-num-6 = wk-num_sort9)
-                                                   or (wk-num-7 = wk-num_sort9)
-                                                   or (wk-num-8 = wk-num_sort9)
-                                                   or (wk-num-9 = wk-num_sort9)
-                                                   or (wk-num-10 = wk-num_sort9)
-                                                   or (wk-num-11 = wk-num_sort9)
-                                                   or (wk-num-12 = wk-num_sort9)
-                                                   or (wk-num-13 = wk-num_sort9)
-                                                   or (wk-num-14 = wk-num_sort9)
-                                                   or (wk-num-15 = wk-num_sort9)then
-                                                       if (wk-num-1 = wk-num_sort10)
-                                                       or (wk-num-2 = wk-num_sort10)
-                                                       or (wk-num-3 = wk-num_sort10)
-                                                       or (wk-num-3 = wk-num_sort10)
-                                                       or (wk-num-4 = wk-num_sort10)
-                                                       or (wk-num-5 = wk-num_sort10)
-                                                       or (wk-num-6 = wk-num_sort10)
-                                                       or (wk-num-7 = wk-num_sort10)
-                                                       or (wk-num-8 = wk-num_sort10)
-                                                       or (wk-num-9 = wk-num_sort10)
-                                                       or (wk-num-10 = wk-num_sort10)
-                                                       or (wk-num-11 = wk-num_sort10)
-                                                       or (wk-num-12 = wk-num_sort10)
-                                                       or (wk-num-13 = wk-num_sort10)
-                                                       or (wk-num-14 = wk-num_sort10)
-                                                       or (wk-num-15 = wk-num_sort10)then
-                                                           if (wk-num-1 = wk-num_sort11)
-                                                           or (wk-num-2 = wk-num_sort11)
-                                                           or (wk-num-3 = wk-num_sort11)
-                                                           or (wk-num-3 = wk-num_sort11)
-                                                           or (wk-num-4 = wk-num_sort11)
-                                                           or (wk-num-5 = wk-num_sort11)
-                                                           or (wk-num-6 = wk-num_sort11)
-                                                           or (wk-num-7 = wk-num_sort11)
-                                                           or (wk-num-8 = wk-num_sort11)
-                                                           or (wk-num-9 = wk-num_sort11)
-                                                           or (wk-num-10 = wk-num_sort11)
-                                                           or (wk-num-11 = wk-num_sort11)
-                                                           or (wk-num-12 = wk-num_sort11)
-                                                           or (wk-num-13 = wk-num_sort11)
-                                                           or (wk-num-14 = wk-num_sort11)
-                                                           or (wk-num-15 = wk-num_sort11)then
-                                                               if (wk-num-1 = wk-num_sort12)
-                                                               or (wk-num-2 = wk-num_sort12)
-                                                               or (wk-num-3 = wk-num_sort12)
-                                                               or (wk-num-3 = wk-num_sort12)
-                                                               or (wk-num-4 = wk-num_sort12)
-                                                               or (wk-num-5 = wk-num_sort12)
-                                                               or (wk-num-6 = wk-num_sort12)
-                                                               or (wk-num-7 = wk-num_sort12)
-                                                               or (wk-num-8 = wk-num_sort12)
-                                                               or (wk-num-9 = wk-num_sort12)
-                                                               or (wk-num-10 = wk-num_sort12)
-                                                               or (wk-num-11 = wk-num_sort12)
-                                                               or (wk-num-12 = wk-num_sort12)
-                                                               or (wk-num-13 = wk-num_sort12)
-                                                               or (wk-num-14 = wk-num_sort12)
-                                                               or (wk-num-15 = wk-num_sort12)then
-                                                                   if (wk-num-1 = wk-num_sort13)
-                                                                   or (wk-num-2 = wk-num_sort13)
-                                                                   or (wk-num-3 = wk-num_sort13)
-                                                                   or (wk-num-3 = wk-num_sort13)
-                                                                   or (wk-num-4 = wk-num_sort13)
-                                                                   or (wk-num-5 = wk-num_sort13)
-                                                                   or (wk-num-6 = wk-num_sort13)
-                                                                   or (wk-num-7 = wk-num_sort13)
-                                                                   or (wk-num-8 = wk-num_sort13)
-                                                                   or (wk-num-9 = wk-num_sort13)
-                                                                   or (wk-num-10 = wk-num_sort13)
-                                                                   or (wk-num-11 = wk-num_sort13)
-                                                                   or (wk-num-12 = wk-num_sort13)
-                                                                   or (wk-num-13 = wk-num_sort13)
-                                                                   or (wk-num-14 = wk-num_sort13)
-                                                                   or (wk-num-15 = wk-num_sort13)then
-                                                                       if (wk-num-1 = wk-num_sort14)
-                                                                       or (wk-num-2 = wk-num_sort14)
-                                                                       or (wk-num-3 = wk-num_sort14)
-                                                                       or (wk-num-3 = wk-num_sort14)
-                                                                       or (wk-num-4 = wk-num_sort14)
-                                                                       or (wk-num-5 = wk-num_sort14)
-                                                                       or (wk-num-6 = wk-num_sort14)
-                                                                       or (wk-num-7 = wk-num_sort14)
-                                                                       or (wk-num-8 = wk-num_sort14)
-                                                                       or (wk-num-9 = wk-num_sort14)
-                                                                       or (wk-num-10 = wk-num_sort14)
-                                                                       or (wk-num-11 = wk-num_sort14)
-                                                                       or (wk-num-12 = wk-num_sort14)
-                                                                       or (wk-num-13 = wk-num_sort14)
-                                                                       or (wk-num-14 = wk-num_sort14)
-                                                                       or (wk-num-15 = wk-num_sort14)then
-                                                                           if (wk-num-1 = wk-num_sort15)
-                                                                           or (wk-num-2 = wk-num_sort15)
-                                                                           or (wk-num-3 = wk-num_sort15)
-                                                                           or (wk-num-3 = wk-num_sort15)
-                                                                           or (wk-num-4 = wk-num_sort15)
-                                                                           or (wk-num-5 = wk-num_sort15)
-                                                                           or (wk-num-6 = wk-num_sort15)
-                                                                           or (wk-num-7 = wk-num_sort15)
-                                                                           or (wk-num-8 = wk-num_sort15)
-                                                                           or (wk-num-9 = wk-num_sort15)
-                                                                           or (wk-num-10 = wk-num_sort15)
-                                                                           or (wk-num-11 = wk-num_sort15)
-                                                                           or (wk-num-12 = wk-num_sort15)
-                                                                           or (wk-num-13 = wk-num_sort15)
-                                                                           or (wk-num-14 = wk-num_sort15)
-                                                                           or (wk-num-15 = wk-num_sort15)then
-                                                                               accept wk-hora-final from time
-                                                                               set wk-decisao to true
-                                                                           end-if
-                                                                       end-if
-                                                                   end-if
-                                                               end-if
-                                                           end-if
-                                                       end-if
-                                                   end-if
-                                               end-if
-                                           end-if
-                                       end-if
-                                   end-if
-                               end-if
-                           end-if
-                       end-if
-                   end-if
-
-           end-perform
-
-
-           perform fim-programa
-
-
-           .
-       controle-prog-exit.
-           exit.
-
-
-
-      *>------------------------------------------------------------------------
-      *> SORTEIO DOS NUMEROS
-      *>------------------------------------------------------------------------
-
-
-       geranum section.
-
-
-
-               perform semente-delay
-               compute  wk-num_sort1 =  function random(semente) * 60
-
-      *>    accept semente from time
-               perform semente-delay
-               compute  wk-num_sort2 =  function random(semente + wk-num_sort1) * 60
-                   if wk-num_sort2 = 00
-                   or wk-num_sort2 = wk-num_sort1 then
-                       perform semente-delay
-                       compute  wk-num_sort2 =  function random(semente + wk-num_sort1) * 60
-                   end-if
-
-      *>    accept semente from time
-               perform semente-delay
-               compute  wk-num_sort3 =  function random(semente + wk-num_sort2) * 60
-                   if wk-num_sort3 = 00
-                   or wk-num_sort3 = wk-num_sort1
-                   or wk-num_sort3 = wk-num_sort2 then
-                       perform semente-delay
-                       compute  wk-num_sort3 =  function random(semente + wk-num_sort2) * 60
-                   end-if
-
-      *>    accept semente from time
-               perform semente-delay
-               compute  wk-num_sort4 =  function random(semente + wk-num_sort3) * 60
-                   if wk-num_sort4 = 00
-                   or wk-num_sort4 = wk-num_sort1
-                   or wk-num_sort4 = wk-num_sort2
-                   or wk-num_sort4 = wk-num_sort3 then
-                       perform semente-delay
-                       compute  wk-num_sort4 =  function random(semente + wk-num_sort3) * 60
-                   end-if
-
-
-      *>    accept semente from time
-               perform semente-delay
-               compute  wk-num_sort5 =  function random(semente + wk-num_sort4) * 60
-                   if wk-num_sort5 = 00
-                   or wk-num_sort5 = wk-num_sort1
-                   or wk-num_sort5 = wk-num_sort2
-                   or wk-num_sort5 = wk-num_sort3
-                   or wk-num_sort5 = wk-num_sort4 then
-                       perform semente-delay
-                       compute  wk-num_sort5 =  function random(semente + wk-num_sort4) * 60
-                   end-if
-
-
-      *>    accept semente from time
-               perform semente-delay
-               compute  wk-num_sort6 =  function random(semente + wk-num_sort5) * 60
-                   if wk-num_sort6 = 00
-                   or wk-num_sort6 = wk-num_sort1
-                   or wk-num_sort6 = wk-num_sort2
-                   or wk-num_sort6 = wk-num_sort3
-                   or wk-num_sort6 = wk-num_sort4
-                   or wk-num_sort6 = wk-num_sort5 then
-                       perform semente-delay
-                       compute  wk-num_sort6 =  function random(semente + wk-num_sort5) * 60
-                   end-if
-
-
-               perform semente-delay
-               compute  wk-num_sort7 =  function random(semente + wk-num_sort6) * 60
-                   if wk-num_sort7 = 00
-                   or wk-num_sort7 = wk-num_sort1
-                   or wk-num_sort7 = wk-num_sort2
-                   or wk-num_sort7 = wk-num_sort3
-                   or wk-num_sort7 = wk-num_sort4
-                   or wk-num_sort7 = wk-num_sort5
-                   or wk-num_sort7 = wk-num_sort6 then
-                       perform semente-delay
-                       compute  wk-num_sort7 =  function random(semente + wk-num_sort6) * 60
-                   end-if
-
-
-      *>    accept semente from time
-               perform semente-delay
-               compute  wk-num_sort8 =  function random(semente + wk-num_sort7) * 60
-                   if wk-num_sort8 = 00
-                   or wk-num_sort8 = wk-num_sort1
-                   or wk-num_sort8 = wk-num_sort2
-                   or wk-num_sort8 = wk-num_sort3
-                   or wk-num_sort8 = wk-num_sort4
-                   or wk-num_sort8 = wk-num_sort5
-                   or wk-num_sort8 = wk-num_sort6
-                   or wk-num_sort8 = wk-num_sort7 then
-                       perform semente-delay
-                       compute  wk-num_sort8 =  function random(semente + wk-num_sort7) * 60
-                   end-if
-
-
-      *>    accept semente from time
-               perform semente-delay
-               compute  wk-num_sort9 =  function random(semente + wk-num_sort8) * 60
-                   if wk-num_sort9 = 00
-                   or wk-num_sort9 = wk-num_sort1
-                   or wk-num_sort9 = wk-num_sort2
-                   or wk-num_sort9 = wk-num_sort3
-                   or wk-num_sort9 = wk-num_sort4
-                   or wk-num_sort9 = wk-num_sort5
-                   or wk-num_sort9 = wk-num_sort6
-                   or wk-num_sort9 = wk-num_sort7
-                   or wk-num_sort9 = wk-num_sort8 then
-                       perform semente-delay
-                       compute  wk-num_sort9 =  function random(semente + wk-num_sort8) * 60
-                   end-if
-
-
-      *>    accept semente from time
-               perform semente-delay
-               compute  wk-num_sort10 =  function random(semente + wk-num_sort9) * 60
-                   if wk-num_sort10 = 00
-                   or wk-num_sort10 = wk-num_sort1
-                   or wk-num_sort10 = wk-num_sort2
-                   or wk-num_sort10 = wk-num_sort3
-                   or wk-num_sort10 = wk-num_sort4
-                   or wk-num_sort10 = wk-num_sort5
-                   or wk-num_sort10 = wk-num_sort6
-                   or wk-num_sort10 = wk-num_sort7
-                   or wk-num_sort10 = wk-num_sort8
-                   or wk-num_sort10 = wk-num_sort9 then
-                       perform semente-delay
-                       compute  wk-num_sort10 =  function random(semente + wk-num_sort9) * 60
-                   end-if
-
-
-      *>    accept semente from time
-               perform semente-delay
-               compute  wk-num_sort11 =  function random(semente + wk-num_sort10) * 60
-                   if wk-num_sort11 = 00
-                   or wk-num_sort11 = wk-num_sort1
-                   or wk-num_sort11 = wk-num_sort2
-                   or wk-num_sort11 = wk-num_sort3
-                   or wk-num_sort11 = wk-num_sort4
-                   or wk-num_sort11 = wk-num_sort5
-                   or wk-num_sort11 = wk-num_sort6
-                   or wk-num_sort11 = wk-num_sort7
-                   or wk-num_sort11 = wk-num_sort8
-                   or wk-num_sort11 = wk-num_sort9
-                   or wk-num_sort11 = wk-num_sort10 then
-                       perform semente-delay
-                       compute  wk-num_sort11 =  function random(semente + wk-num_sort10) * 60
-                   end-if
-
-
-
-      *>    accept semente from time
-               perform semente-delay
-               compute  wk-num_sort12 =  function random(semente + wk-num_sort11) * 60
-                   if wk-num_sort12 = 00
-                   or wk-num_sort12 = wk-num_sort1
-                   or wk-num_sort12 = wk-num_sort2
-                   or wk-num_sort12 = wk-num_sort3
-                   or wk-num_sort12 = wk-num_sort4
-                   or wk-num_sort12 = wk-num_sort5
-                   or wk-num_sort12 = wk-num_sort6
-                   or wk-num_sort12 = wk-num_sort7
-                   or wk-num_sort12 = wk-num_sort8
-                   or wk-num_sort12 = wk-num_sort9
-                   or wk-num_sort12 = wk-num_sort10
-                   or wk-num_sort12 = wk-num_sort11 then
-                       perform semente-delay
-                       compute  wk-num_sort12 =  function random(semente + wk-num_sort11) * 60
-                   end-if
-
-
-      *>    accept semente from time
-               perform semente-delay
-               compute  wk-num_sort13 =  function random(semente + wk-num_sort12) * 60
-                   if wk-num_sort13 = 00
-                   or wk-num_sort13 = wk-num_sort1
-                   or wk-num_sort13 = wk-num_sort2
-                   or wk-num_sort13 = wk-num_sort3
-                   or wk-num_sort13 = wk-num_sort4
-                   or wk-num_sort13 = wk-num_sort5
-                   or wk-num_sort13 = wk-num_sort6
-                   or wk-num_sort13 = wk-num_sort7
-                   or wk-num_sort13 = wk-num_sort8
-                   or wk-num_sort13 = wk-num_sort9
-                   or wk-num_sort13 = wk-num_sort10
-                   or wk-num_sort13 = wk-num_sort11
-                   or wk-num_sort13 = wk-num_sort12 then
-                       perform semente-delay
-                       compute  wk-num_sort13 =  function random(semente + wk-num_sort12) * 60
-                   end-if
-
-
-      *>    accept semente from time
-               perform semente-delay
-               compute  wk-num_sort14 =  function random(semente + wk-num_sort13) * 60
-                   if wk-num_sort14 = 00
-                   or wk-num_sort14 = wk-num_sort1
-                   or wk-num_sort14 = wk-num_sort2
-                   or wk-num_sort14 = wk-num_sort3
-                   or wk-num_sort14 = wk-num_sort4
-                   or wk-num_sort14 = wk-num_sort5
-                   or wk-num_sort14 = wk-num_sort6
-                   or wk-num_sort14 = wk-num_sort7
-                   or wk-num_sort14 = wk-num_sort8
-                   or wk-num_sort14 = wk-num_sort9
-                   or wk-num_sort14 = wk-num_sort10
-                   or wk-num_sort14 = wk-num_sort11
-                   or wk-num_sort14 = wk-num_sort12
-                   or wk-num_sort14 = wk-num_sort13 then
-                       perform semente-delay
-                       compute  wk-num_sort14 =  function random(semente + wk-num_sort13) * 60
-                   end-if
-
-
-
-      *>    accept semente from time
-               perform semente-delay
-               compute  wk-num_sort15 =  function random(semente + wk-num_sort14) * 60
-                   if wk-num_sort15 = 00
-                   or wk-num_sort15 = wk-num_sort1
-                   or wk-num_sort15 = wk-num_sort2
-                   or wk-num_sort15 = wk-num_sort3
-                   or wk-num_sort15 = wk-num_sort4
-                   or wk-num_sort15 = wk-num_sort5
-                   or wk-num_sort15 = wk-num_sort6
-                   or wk-num_sort15 = wk-num_sort7
-                   or wk-num_sort15 = wk-num_sort8
-                   or wk-num_sort15 = wk-num_sort9
-                   or wk-num_sort15 = wk-num_sort10
-                   or wk-num_sort15 = wk-num_sort11
-                   or wk-num_sort15 = wk-num_sort12
-                   or wk-num_sort15 = wk-num_sort13
-                   or wk-num_sort15 = wk-num_sort14 then
-                       perform semente-delay
-                       compute  wk-num_sort15 =  function random(semente + wk-num_sort14) * 60
-                   end-if
-
-
-               display wk-num_sort1 " - " wk-num_sort2 " - " wk-num_sort3 " - " wk-num_sort4 " - " wk-num_sort5 " - " wk-num_sort6 " - " wk-num_sort7 " - " wk-num_sort8 " - " wk-num_sort9
-                       " - " wk-num_sort10 " - " wk-num_sort11 " - " wk-num_sort12 " - " wk-num_sort13 " - " wk-num_sort14 " - " wk-num_sort15
-
-              *> add 1 to wk-contador
-
-           .
-       geranum-exit.
-           exit.
-
-       semente-delay section.  *> delay de 1 centésimo de segundo
-           perform 10 times
-               accept semente1 from time *>aceitando a semente direto da hora, direto do pc
-               move semente1    to semente  *>dando algum conteudo pra semente e as duas tem o mesmo valor agora
-               perform until semente > semente1   *> E aqui eu performo até que a semente seja "diferente de semente1
-                   accept semente from time
-               end-perform
-           end-perform
-           .
-       semente-delay-exit.
-           exit.
-
-
-       fim-programa section.
-
-           perform calculo-hora
-           move wk-contador to wk-contador2
-
-           if wk-contador2 <> 1 then
-               display tela-final
-               accept tela-final
-           else
-               display tela-acerto
-               accept tela-acerto
-           end-if
-
-           .
-       fim-programa-exit.
-           exit.
-
-       calculo-hora section.
-
-           subtract wk-hora-inicio from wk-hora-final giving wk-hora-total
-
-           .
-       calculo-hora-exit.
-           exit.
-
-      *>------------------------------------------------------------------------
-      *>                       Finalização
-      *>------------------------------------------------------------------------
-       finaliza section.
-
-           stop run
-           .
-       finaliza-exit.
-           exit.
-
-
-
-
-
-
-
-
-
-
-
-
+      $set sourceformat"free"
+      *>Divisão de identificação do programa
+       identification division.
+       program-id. "TELASLOTERIA".
+       author. "LetíciaFausto".
+       installation. "PC".
+       date-written. 17/07/2020.
+       date-compiled. 17/07/2020.
+
+
+
+      *>Divisão para configuração do ambiente
+       environment Division.
+       configuration Section.
+           special-names. decimal-point is comma.
+
+      *>-----Declaração dos recursos externos
+       input-output Section.
+       file-control.
+           select jogos-hist           assign to "data/JOGOS-HIST.dat"
+                                        organization is sequential
+                                        access mode is sequential
+                                        file status is wk-fs-jogos-hist.
+
+           select players               assign to "data/PLAYERS.dat"
+                                        organization is indexed
+                                        access mode is dynamic
+                                        record key is pl-player-id
+                                        file status is wk-fs-players.
+
+           select checkpoint            assign to "data/CHECKPOINT.dat"
+                                        organization is sequential
+                                        access mode is sequential
+                                        file status is wk-fs-checkpoint.
+
+           select bilhete-log           assign to "data/BILHETE-LOG.dat"
+                                        organization is sequential
+                                        access mode is sequential
+                                        file status is wk-fs-bilhete.
+
+           select sorteios-log          assign to "data/SORTEIOS-LOG.dat"
+                                        organization is sequential
+                                        access mode is sequential
+                                        file status is wk-fs-sorteios.
+
+       i-O-control.
+
+      *>Declaração de variáveis
+       data division.
+
+      *>----Variaveis de arquivos
+       File Section.
+
+       fd  jogos-hist
+           label records are standard
+           record contains 105 characters.
+       copy "JOGOHIST.cpy".
+
+       fd  players
+           label records are standard
+           record contains 30 characters.
+       copy "PLAYERS.cpy".
+
+       fd  checkpoint
+           label records are standard
+           record contains 74 characters.
+       copy "CHECKPT.cpy".
+
+       fd  bilhete-log
+           label records are standard
+           record contains 80 characters.
+       copy "BILHETE.cpy".
+
+       fd  sorteios-log
+           label records are standard
+           record contains 65 characters.
+       copy "SORTLOG.cpy".
+
+
+      *>----Variaveis de trabalho
+       working-storage section.
+
+                                                                          *>variávais de controle
+       01 wk-tela-inicial.
+           05  wk-sair                             pic x(01).
+           05  wk-continuar                        pic x(01).
+           05  wk-ranking                          pic x(01).
+
+                                                                          *>identificação do jogador
+       01 wk-tela-jogador.
+           05  wk-player-id                        pic x(10) value spaces.
+           05  wk-sair-jogador                     pic x(01).
+
+                                                                          *>modo de jogo escolhido
+       01 wk-tela-modo.
+           05  wk-modo-escolha                     pic 9(01) value zero.
+           05  wk-sair-modo                        pic x(01).
+
+       01 wk-modo-jogo.
+           05  wk-qtd-numeros                      pic 9(02) value 15.
+           05  wk-max-numero                       pic 9(02) value 60.
+
+                                                                          *>variáveis de consistência dos números
+       01 wk-controle-consistencia.
+           05  wk-consistente                      pic x(01) value "S".
+           05  wk-idx-1                             pic 9(02).
+           05  wk-idx-2                             pic 9(02).
+           05  wk-idx-erro                          pic 9(02).
+           05  wk-msg-erro                          pic x(60) value spaces.
+
+                                                                          *>variáveis de apuração do sorteio
+       01 wk-controle-sorteio.
+           05  wk-acertou                           pic x(01).
+           05  wk-achou-num                         pic x(01).
+           05  wk-repetido                          pic x(01).
+           05  wk-tentativas-semente                pic 9(04).
+
+       01 wk-tela-entrada.                                                 *>numeros que o jogador vai inserir
+           05 wk-num-1                             pic 9(02) value zero.
+           05 wk-num-2                             pic 9(02) value zero.
+           05 wk-num-3                             pic 9(02) value zero.
+           05 wk-num-4                             pic 9(02) value zero.
+           05 wk-num-5                             pic 9(02) value zero.
+           05 wk-num-6                             pic 9(02) value zero.
+           05 wk-num-7                             pic 9(02) value zero.
+           05 wk-num-8                             pic 9(02) value zero.
+           05 wk-num-9                             pic 9(02) value zero.
+           05 wk-num-10                            pic 9(02) value zero.
+           05 wk-num-11                            pic 9(02) value zero.
+           05 wk-num-12                            pic 9(02) value zero.
+           05 wk-num-13                            pic 9(02) value zero.
+           05 wk-num-14                            pic 9(02) value zero.
+           05 wk-num-15                            pic 9(02) value zero.
+
+                                                                           *>tabela dos mesmos números, para processamento genérico
+                                                                           *>dirigido pelo modo de jogo
+       01 wk-tela-entrada-tab redefines wk-tela-entrada.
+           05 wk-num-tab                           pic 9(02) occurs 15 times.
+
+                                                                           *>aviso ao lado das caixas nao usadas no modo escolhido
+       01 wk-tela-entrada-status.
+           05 wk-linha-status                      pic x(20) occurs 15 times
+                                                    value spaces.
+
+                                                                           *>numeros que o programa vai sortear
+       01 wk-num-sorteados.
+           05 wk-num_sort1                        pic 9(02).
+           05 wk-num_sort2                        pic 9(02).
+           05 wk-num_sort3                        pic 9(02).
+           05 wk-num_sort4                        pic 9(02).
+           05 wk-num_sort5                        pic 9(02).
+           05 wk-num_sort6                        pic 9(02).
+           05 wk-num_sort7                        pic 9(02).
+           05 wk-num_sort8                        pic 9(02).
+           05 wk-num_sort9                        pic 9(02).
+           05 wk-num_sort10                       pic 9(02).
+           05 wk-num_sort11                       pic 9(02).
+           05 wk-num_sort12                       pic 9(02).
+           05 wk-num_sort13                       pic 9(02).
+           05 wk-num_sort14                       pic 9(02).
+           05 wk-num_sort15                       pic 9(02).
+
+                                                                           *>tabela dos mesmos números sorteados, para processamento
+                                                                           *>genérico dirigido pelo modo de jogo
+       01 wk-num-sorteados-tab redefines wk-num-sorteados.
+           05 wk-num-sort-tab                      pic 9(02) occurs 15 times.
+
+
+                                                                          *> variáveis de sorteio
+       01 sorteio.
+           05 semente                              pic 9(08).
+           05 wk-randnum                           pic 9v9(09).
+
+                                                                         *>controle da semente do gerador aleatorio
+       77  wk-semente-inicializada                 pic x(01) value "N".
+
+                                                                         *>total de sorteios de function random ja consumidos
+                                                                         *>nesta busca - gravado no checkpoint para poder
+                                                                         *>reposicionar o gerador no mesmo ponto da sequencia
+                                                                         *>ao retomar uma busca interrompida
+       77  wk-total-random                         pic 9(09) value zero.
+                                                                         *>total restaurado do checkpoint - meta que
+                                                                         *>avancar-sequencia-aleatoria persegue ao reconstruir
+                                                                         *>a posicao do gerador; zero quando nao ha retomada
+       77  wk-total-random-restaurado              pic 9(09) value zero.
+
+       77  wk-decidir                              pic  x(01).
+           88 wk-decisao                           value "S" "S".
+                                                                         *>variáveis de informação
+       01 wk-contadores.
+           05 wk-contador                          pic 9(05) value zero.
+           05 wk-contador2                         pic 9(05) value zero.
+
+       01 wk-hora.
+           05 wk-hora-inicio                       pic 9(08).
+           05 wk-hora-final                        pic 9(08).
+           05 wk-hora-total                        pic 9(08).
+
+                                                                         *>variável de carimbo de data/hora
+       01 wk-data-hora-atual.
+           05 wk-data-atual                        pic 9(08).
+           05 wk-hora-atual                        pic 9(08).
+
+                                                                         *>data em que a busca corrente comecou - junto com
+                                                                         *>wk-hora-inicio, identifica de forma unica cada busca
+                                                                         *>para separar sorteios de sessoes diferentes no log de
+                                                                         *>auditoria, mesmo apos um checkpoint/restart
+       77  wk-sessao-data                          pic 9(08).
+
+                                                                         *>status dos arquivos
+       01 wk-status-arquivos.
+           05 wk-fs-jogos-hist                     pic x(02) value "00".
+           05 wk-fs-players                        pic x(02) value "00".
+           05 wk-fs-checkpoint                      pic x(02) value "00".
+           05 wk-fs-bilhete                         pic x(02) value "00".
+           05 wk-fs-sorteios                        pic x(02) value "00".
+
+                                                                         *>diretorio onde ficam os arquivos de dados da aplicacao -
+                                                                         *>criado em inicializa caso ainda nao exista
+       77  wk-dir-dados                             pic x(20) value "data".
+       77  wk-dir-dados-rc                          pic s9(09) comp value zero.
+
+                                                                         *>controle de checkpoint/restart da busca
+       77  wk-checkpoint-resumido                  pic x(01) value "N".
+
+                                                                         *>tela de progresso / aborto da busca
+       01 wk-tela-progresso.
+           05  wk-sair-progresso                    pic x(01).
+       77  wk-abortar-busca                         pic x(01) value "N".
+
+                                                                         *>modo lote (rodadas sem operador na tela) - variavel de ambiente
+                                                                         *>LOTERIA_MODO_LOTE=S suprime a tela de progresso bloqueante
+       77  wk-modo-lote                             pic x(01) value "N".
+
+                                                                         *>leaderboard em memória
+       01 wk-leaderboard.
+           05 wk-lb-qtd                            pic 9(03) value zero.
+           05 wk-lb-tab                            occurs 50 times
+                                                    indexed by wk-lb-idx.
+               10 wk-lb-player-id                  pic x(10).
+               10 wk-lb-tentativas                 pic 9(07).
+               10 wk-lb-tempo                      pic 9(08).
+
+       77  wk-lb-aux-id                            pic x(10).
+       77  wk-lb-aux-tent                          pic 9(07).
+       77  wk-lb-aux-tempo                         pic 9(08).
+       77  wk-lb-troca                             pic x(01).
+       77  wk-lb-sub                               pic 9(03).
+
+                                                                         *>montagem do bilhete impresso
+       01 wk-bilhete-aux.
+           05 wk-bilhete-num-ed                    pic 99.
+           05 wk-bilhete-aposta-fmt                pic x(45).
+           05 wk-bilhete-sorteio-fmt                pic x(45).
+           05 wk-bilhete-data-fmt                   pic x(19).
+           05 wk-bilhete-ptr-ap                     pic 9(03).
+           05 wk-bilhete-ptr-so                     pic 9(03).
+
+
+
+      *>----Variaveis para comunicação entre programas
+       linkage section.
+
+
+      *>----Declaração de tela
+       screen section.
+
+
+       01  tela-jogador.
+      *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
+      *>                                5    0    5    0    5    0    5    0    5    0    5    0    5    0    5    0
+      *>                            ----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+
+           05 blank screen.
+           05 line 01 col 01 value "                                                                     [ ]Sair     ".
+           05 line 03 col 01 value "                                                                                 ".
+           05 line 04 col 01 value "                    ****************************************                     ".
+           05 line 05 col 01 value "                    ****************************************                     ".
+           05 line 06 col 01 value "                    **          DESAFIO LOTERIA           **                     ".
+           05 line 07 col 01 value "                    **                                    **                     ".
+           05 line 08 col 01 value "                    **     Identifique-se para entrar     **                     ".
+           05 line 09 col 01 value "                    **     no ranking do desafio          **                     ".
+           05 line 10 col 01 value "                    **                                    **                     ".
+           05 line 12 col 01 value "                    **  ID do jogador: [          ]       **                     ".
+           05 line 14 col 01 value "                    ****************************************                     ".
+           05 line 15 col 01 value "                    ****************************************                     ".
+
+
+
+           05 sc-sair-jogador            line 01  col 71 pic x(01)               using wk-sair-jogador foreground-color 12.
+           05 sc-player-id               line 12  col 42 pic x(10)               using wk-player-id foreground-color 12.
+
+
+
+       01  tela-ranking.
+      *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
+      *>                                5    0    5    0    5    0    5    0    5    0    5    0    5    0    5    0
+      *>                            ----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+
+           05 blank screen.
+           05 line 01 col 01 value "                                                                     [ ]Sair     ".
+           05 line 03 col 01 value "                    ****************************************                     ".
+           05 line 04 col 01 value "                    **          RANKING DO DESAFIO         **                     ".
+           05 line 05 col 01 value "                    ****************************************                     ".
+           05 line 06 col 01 value "                       JOGADOR     TENTATIVAS     TEMPO                          ".
+           05 line 07 col 01 value " 1)                                                                              ".
+           05 line 08 col 01 value " 2)                                                                              ".
+           05 line 09 col 01 value " 3)                                                                              ".
+           05 line 10 col 01 value " 4)                                                                              ".
+           05 line 11 col 01 value " 5)                                                                              ".
+           05 line 12 col 01 value " 6)                                                                              ".
+           05 line 13 col 01 value " 7)                                                                              ".
+           05 line 14 col 01 value " 8)                                                                              ".
+           05 line 15 col 01 value " 9)                                                                              ".
+           05 line 16 col 01 value "10)                                                                              ".
+
+
+
+           05 sc-sair-ranking            line 01  col 71 pic x(01)               using wk-sair-jogador foreground-color 12.
+           05 sc-lb-id-01                line 07  col 08 pic x(10)               from wk-lb-player-id(01) foreground-color 14.
+           05 sc-lb-tent-01              line 07  col 25 pic 9(07)               from wk-lb-tentativas(01) foreground-color 14.
+           05 sc-lb-tempo-01             line 07  col 38 pic 9(08)               from wk-lb-tempo(01) foreground-color 14.
+           05 sc-lb-id-02                line 08  col 08 pic x(10)               from wk-lb-player-id(02) foreground-color 14.
+           05 sc-lb-tent-02              line 08  col 25 pic 9(07)               from wk-lb-tentativas(02) foreground-color 14.
+           05 sc-lb-tempo-02             line 08  col 38 pic 9(08)               from wk-lb-tempo(02) foreground-color 14.
+           05 sc-lb-id-03                line 09  col 08 pic x(10)               from wk-lb-player-id(03) foreground-color 14.
+           05 sc-lb-tent-03              line 09  col 25 pic 9(07)               from wk-lb-tentativas(03) foreground-color 14.
+           05 sc-lb-tempo-03             line 09  col 38 pic 9(08)               from wk-lb-tempo(03) foreground-color 14.
+           05 sc-lb-id-04                line 10  col 08 pic x(10)               from wk-lb-player-id(04) foreground-color 14.
+           05 sc-lb-tent-04              line 10  col 25 pic 9(07)               from wk-lb-tentativas(04) foreground-color 14.
+           05 sc-lb-tempo-04             line 10  col 38 pic 9(08)               from wk-lb-tempo(04) foreground-color 14.
+           05 sc-lb-id-05                line 11  col 08 pic x(10)               from wk-lb-player-id(05) foreground-color 14.
+           05 sc-lb-tent-05              line 11  col 25 pic 9(07)               from wk-lb-tentativas(05) foreground-color 14.
+           05 sc-lb-tempo-05             line 11  col 38 pic 9(08)               from wk-lb-tempo(05) foreground-color 14.
+           05 sc-lb-id-06                line 12  col 08 pic x(10)               from wk-lb-player-id(06) foreground-color 14.
+           05 sc-lb-tent-06              line 12  col 25 pic 9(07)               from wk-lb-tentativas(06) foreground-color 14.
+           05 sc-lb-tempo-06             line 12  col 38 pic 9(08)               from wk-lb-tempo(06) foreground-color 14.
+           05 sc-lb-id-07                line 13  col 08 pic x(10)               from wk-lb-player-id(07) foreground-color 14.
+           05 sc-lb-tent-07              line 13  col 25 pic 9(07)               from wk-lb-tentativas(07) foreground-color 14.
+           05 sc-lb-tempo-07             line 13  col 38 pic 9(08)               from wk-lb-tempo(07) foreground-color 14.
+           05 sc-lb-id-08                line 14  col 08 pic x(10)               from wk-lb-player-id(08) foreground-color 14.
+           05 sc-lb-tent-08              line 14  col 25 pic 9(07)               from wk-lb-tentativas(08) foreground-color 14.
+           05 sc-lb-tempo-08             line 14  col 38 pic 9(08)               from wk-lb-tempo(08) foreground-color 14.
+           05 sc-lb-id-09                line 15  col 08 pic x(10)               from wk-lb-player-id(09) foreground-color 14.
+           05 sc-lb-tent-09              line 15  col 25 pic 9(07)               from wk-lb-tentativas(09) foreground-color 14.
+           05 sc-lb-tempo-09             line 15  col 38 pic 9(08)               from wk-lb-tempo(09) foreground-color 14.
+           05 sc-lb-id-10                line 16  col 08 pic x(10)               from wk-lb-player-id(10) foreground-color 14.
+           05 sc-lb-tent-10              line 16  col 25 pic 9(07)               from wk-lb-tentativas(10) foreground-color 14.
+           05 sc-lb-tempo-10             line 16  col 38 pic 9(08)               from wk-lb-tempo(10) foreground-color 14.
+
+
+
+       01  tela-inicial.
+      *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
+      *>                                5    0    5    0    5    0    5    0    5    0    5    0    5    0    5    0
+      *>                            ----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+
+           05 blank screen.
+           05 line 01 col 01 value "                                                                     [ ]Sair     ".
+           05 line 03 col 01 value "                                                                                 ".
+           05 line 04 col 01 value "                    ****************************************                     ".
+           05 line 05 col 01 value "                    ****************************************                     ".
+           05 line 06 col 01 value "                    **          DESAFIO LOTERIA           **                     ".
+           05 line 07 col 01 value "                    **                                    **                     ".
+           05 line 08 col 01 value "                    **      Escolha seu modo de jogo      **                     ".
+           05 line 09 col 01 value "                    **    a seguir: ele define quantos    **                     ".
+           05 line 10 col 01 value "                    **        numeros apostar e o         **                     ".
+           05 line 11 col 01 value "                    **        intervalo permitido.        **                     ".
+           05 line 12 col 01 value "                    **                                    **                     ".
+           05 line 13 col 01 value "                    **         Deseja Continuar?          **                     ".
+           05 line 14 col 01 value "                    ****************************************                     ".
+           05 line 15 col 01 value "                    ****************************************                     ".
+           05 line 17 col 01 value "                                [ ]Continuar                                     ".
+           05 line 18 col 01 value "                              [ ]Ver Ranking                                     ".
+
+
+
+           05 sc-sair-inicial            line 01  col 71 pic x(01)               using wk-sair foreground-color 12.
+           05 sc-continuar-inicial       line 17  col 34 pic x(01)               using wk-continuar foreground-color 12.
+           05 sc-ranking-inicial         line 18  col 32 pic x(01)               using wk-ranking foreground-color 12.
+
+
+
+
+       01  tela-modo.
+      *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
+      *>                                5    0    5    0    5    0    5    0    5    0    5    0    5    0    5    0
+      *>                            ----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+
+           05 blank screen.
+           05 line 01 col 01 value "                                                                     [ ]Sair     ".
+           05 line 03 col 01 value "                                                                                 ".
+           05 line 04 col 01 value "                    ****************************************                     ".
+           05 line 05 col 01 value "                    ****************************************                     ".
+           05 line 06 col 01 value "                    **       ESCOLHA O MODO DE JOGO         **                     ".
+           05 line 07 col 01 value "                    **                                    **                     ".
+           05 line 08 col 01 value "                    **  1 - 6  numeros de 1 a 60          **                     ".
+           05 line 09 col 01 value "                    **  2 - 15 numeros de 1 a 25          **                     ".
+           05 line 10 col 01 value "                    **  3 - 15 numeros de 1 a 60 (classico)**                     ".
+           05 line 11 col 01 value "                    **                                    **                     ".
+           05 line 12 col 01 value "                    **  Digite o numero do modo: [ ]      **                     ".
+           05 line 14 col 01 value "                    ****************************************                     ".
+           05 line 15 col 01 value "                    ****************************************                     ".
+
+
+
+           05 sc-sair-modo               line 01  col 71 pic x(01)               using wk-sair-modo foreground-color 12.
+           05 sc-modo-escolha            line 12  col 49 pic 9(01)               using wk-modo-escolha foreground-color 12.
+
+
+
+       01  tela-entrada.
+      *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
+      *>                                5    0    5    0    5    0    5    0    5    0    5    0    5    0    5    0
+      *>                            ----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+
+           05 blank screen.
+           05 line 01 col 01 value "                                                                     [ ]Sair     ".
+           05 line 02 col 01 value "                   ENTRE COM A QUANTIDADE DE NÚMEROS DESEJADA                    ".
+           05 line 03 col 01 value "                   -Ao terminar sua aposta, marque Continuar-                    ".
+           05 line 04 col 01 value "                    ****************************************                     ".
+           05 line 05 col 01 value "                    ****************************************                     ".
+           05 line 06 col 01 value "                    **  1°:  [  ]                         **                     ".
+           05 line 07 col 01 value "                    **  2°:  [  ]                         **                     ".
+           05 line 08 col 01 value "                    **  3°:  [  ]                         **                     ".
+           05 line 09 col 01 value "                    **  4°:  [  ]                         **                     ".
+           05 line 10 col 01 value "                    **  5°:  [  ]                         **                     ".
+           05 line 11 col 01 value "                    **  6°:  [  ]                         **                     ".
+           05 line 12 col 01 value "                    **  7°:  [  ]                         **                     ".
+           05 line 13 col 01 value "                    **  8°:  [  ]                         **                     ".
+           05 line 14 col 01 value "                    **  9°:  [  ]                         **                     ".
+           05 line 15 col 01 value "                    **  10°: [  ]                         **                     ".
+           05 line 16 col 01 value "                    **  11°: [  ]                         **                     ".
+           05 line 17 col 01 value "                    **  12°: [  ]                         **                     ".
+           05 line 18 col 01 value "                    **  13°: [  ]                         **                     ".
+           05 line 19 col 01 value "                    **  14°: [  ]                         **                     ".
+           05 line 20 col 01 value "                    **  15°: [  ]                         **                     ".
+           05 line 21 col 01 value "                    ****************************************                     ".
+           05 line 22 col 01 value "                    ****************************************                     ".
+           05 line 24 col 01 value "                                [ ]Continuar                                     ".
+
+
+
+           05 sc-sair-entrada            line 01  col 71 pic x(01)               using wk-sair foreground-color 12.
+           05 sc-num-1                   line 06  col 31 pic 9(02)               using wk-num-1 foreground-color 12.
+           05 sc-num-2                   line 07  col 31 pic 9(02)               using wk-num-2 foreground-color 12.
+           05 sc-num-3                   line 08  col 31 pic 9(02)               using wk-num-3 foreground-color 12.
+           05 sc-num-4                   line 09  col 31 pic 9(02)               using wk-num-4 foreground-color 12.
+           05 sc-num-5                   line 10  col 31 pic 9(02)               using wk-num-5 foreground-color 12.
+           05 sc-num-6                   line 11  col 31 pic 9(02)               using wk-num-6 foreground-color 12.
+           05 sc-num-7                   line 12  col 31 pic 9(02)               using wk-num-7 foreground-color 12.
+           05 sc-num-8                   line 13  col 31 pic 9(02)               using wk-num-8 foreground-color 12.
+           05 sc-num-9                   line 14  col 31 pic 9(02)               using wk-num-9 foreground-color 12.
+           05 sc-num-10                  line 15  col 31 pic 9(02)               using wk-num-10 foreground-color 12.
+           05 sc-num-11                  line 16  col 31 pic 9(02)               using wk-num-11 foreground-color 12.
+           05 sc-num-12                  line 17  col 31 pic 9(02)               using wk-num-12 foreground-color 12.
+           05 sc-num-13                  line 18  col 31 pic 9(02)               using wk-num-13 foreground-color 12.
+           05 sc-num-14                  line 19  col 31 pic 9(02)               using wk-num-14 foreground-color 12.
+           05 sc-num-15                  line 20  col 31 pic 9(02)               using wk-num-15 foreground-color 12.
+           05 sc-continuar-entrada       line 24  col 34 pic x(01)               using wk-continuar foreground-color 12.
+           05 sc-msg-erro                line 23  col 12 pic x(60)               from wk-msg-erro foreground-color 12.
+
+                                                                                *>marca as caixas nao usadas no modo escolhido
+           05 sc-status-01               line 06  col 35 pic x(20)               from wk-linha-status(01).
+           05 sc-status-02               line 07  col 35 pic x(20)               from wk-linha-status(02).
+           05 sc-status-03               line 08  col 35 pic x(20)               from wk-linha-status(03).
+           05 sc-status-04               line 09  col 35 pic x(20)               from wk-linha-status(04).
+           05 sc-status-05               line 10  col 35 pic x(20)               from wk-linha-status(05).
+           05 sc-status-06               line 11  col 35 pic x(20)               from wk-linha-status(06).
+           05 sc-status-07               line 12  col 35 pic x(20)               from wk-linha-status(07).
+           05 sc-status-08               line 13  col 35 pic x(20)               from wk-linha-status(08).
+           05 sc-status-09               line 14  col 35 pic x(20)               from wk-linha-status(09).
+           05 sc-status-10               line 15  col 35 pic x(20)               from wk-linha-status(10).
+           05 sc-status-11               line 16  col 35 pic x(20)               from wk-linha-status(11).
+           05 sc-status-12               line 17  col 35 pic x(20)               from wk-linha-status(12).
+           05 sc-status-13               line 18  col 35 pic x(20)               from wk-linha-status(13).
+           05 sc-status-14               line 19  col 35 pic x(20)               from wk-linha-status(14).
+           05 sc-status-15               line 20  col 35 pic x(20)               from wk-linha-status(15).
+
+
+       01  tela-progresso.
+      *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
+      *>                                5    0    5    0    5    0    5    0    5    0    5    0    5    0    5    0
+      *>                            ----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+
+           05 blank screen.
+           05 line 01 col 01 value "                                                                     [ ]Sair     ".
+           05 line 03 col 01 value "                                                                                 ".
+           05 line 04 col 01 value "                    ****************************************                     ".
+           05 line 05 col 01 value "                    ****************************************                     ".
+           05 line 06 col 01 value "                    **          BUSCANDO O SORTEIO...       **                     ".
+           05 line 07 col 01 value "                    **                                    **                     ".
+           05 line 08 col 01 value "                    **  Tentativas ate agora: [      ]     **                     ".
+           05 line 09 col 01 value "                    **                                    **                     ".
+           05 line 10 col 01 value "                    **  Marque Sair para abandonar a busca **                     ".
+           05 line 11 col 01 value "                    **  (o progresso fica salvo p/retomar) **                     ".
+           05 line 14 col 01 value "                    ****************************************                     ".
+           05 line 15 col 01 value "                    ****************************************                     ".
+
+
+
+           05 sc-sair-progresso          line 01  col 71 pic x(01)               using wk-sair-progresso foreground-color 12.
+           05 sc-progresso-contador      line 08  col 47 pic 9(05)               from wk-contador foreground-color 14.
+
+
+
+       01  tela-acerto.
+      *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
+      *>                                5    0    5    0    5    0    5    0    5    0    5    0    5    0    5    0
+      *>                            ----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+
+           05 blank screen.
+           05 line 01 col 01 value "                                                                     [ ]Sair     ".
+           05 line 03 col 01 value "                                                                                 ".
+           05 line 04 col 01 value "                    ****************************************                     ".
+           05 line 05 col 01 value "                    ****************************************                     ".
+           05 line 06 col 01 value "                    **            PARABENS!!!!!!!         **                     ".
+           05 line 06 col 01 value "                    **        VOCE ESTA RICO!!!!!!!       **                     ".
+           05 line 14 col 01 value "                    ****************************************                     ".
+           05 line 15 col 01 value "                    ****************************************                     ".
+
+
+
+           05 sc-sair-acerto            line 01  col 71 pic x(01)               using wk-sair foreground-color 12.
+
+
+
+       01  tela-final.
+      *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
+      *>                                5    0    5    0    5    0    5    0    5    0    5    0    5    0    5    0
+      *>                            ----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+
+           05 blank screen.
+           05 line 01 col 01 value "                                                                     [ ]Sair     ".
+           05 line 03 col 01 value "                                                                                 ".
+           05 line 04 col 01 value "                ****************************************                         ".
+           05 line 05 col 01 value "                ****************************************                         ".
+           05 line 06 col 01 value "                          DESAFIO LOTERIA                                        ".
+           05 line 07 col 01 value "                                                                                 ".
+           05 line 08 col 01 value "               Quantidade de tentativas até o acerto: [     ]                    ".
+           05 line 09 col 01 value "                  Tempo gasto até acertar aposta                                 ".
+           05 line 10 col 01 value "                           [            ]                                        ".
+           05 line 11 col 01 value "                                                                                 ".
+           05 line 12 col 01 value "                                                                                 ".
+           05 line 14 col 01 value "                ****************************************                         ".
+           05 line 15 col 01 value "                ****************************************                         ".
+
+
+
+           05 sc-sair-final            line 01  col 71 pic x(01)               using wk-sair foreground-color 12.
+           05 sc-acertos               line 08  col 56 pic 9(05)               from wk-contador2 foreground-color 12.
+           05 sc-hora-final            line 10  col 29 pic x(08)               from wk-hora-total foreground-color 12.
+
+
+      *>Declaração do corpo do programa
+       procedure Division.
+
+           perform inicializa.
+           perform processamento.
+           perform finaliza.
+
+      *>------------------------------------------------------------------------
+      *>                   Procedimentos de Inicialização
+      *>------------------------------------------------------------------------
+       inicializa section.
+
+                                                                     *>garante que o diretorio de dados existe antes de
+                                                                     *>qualquer open extend/output contra os arquivos da
+                                                                     *>aplicacao - CBL_CREATE_DIR retorna zero quando cria
+                                                                     *>o diretorio e nao-zero quando ele ja existe (ou em
+                                                                     *>caso de erro, que os proprios opens acusarao a seguir)
+           call "CBL_CREATE_DIR" using wk-dir-dados
+               returning wk-dir-dados-rc
+           end-call
+
+           accept wk-modo-lote from environment "LOTERIA_MODO_LOTE"
+           if wk-modo-lote <> "S"
+           and wk-modo-lote <> "s" then
+               move "N" to wk-modo-lote
+           else
+               move "S" to wk-modo-lote
+           end-if
+
+           perform identificar-jogador
+
+           .
+       inicializa-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> IDENTIFICAÇÃO DO JOGADOR
+      *>------------------------------------------------------------------------
+       identificar-jogador section.
+
+           move space  to wk-sair-jogador
+           move spaces to wk-player-id
+
+           display tela-jogador
+           accept tela-jogador
+
+           if wk-sair-jogador = "X"
+           or wk-sair-jogador = "x" then
+               perform finaliza
+           end-if
+
+           if wk-player-id = spaces then
+               move "ANONIMO" to wk-player-id
+           end-if
+
+           .
+       identificar-jogador-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>                        Processamento Principal
+      *>------------------------------------------------------------------------
+       processamento section.
+
+
+
+           perform until wk-sair = "X"
+                      or wk-sair = "x"
+
+                move   space  to  wk-continuar
+                move   space  to  wk-sair
+                move   space  to  wk-ranking
+
+                display tela-inicial
+                accept tela-inicial
+
+                if wk-continuar = "X"
+                or wk-continuar = "x" then
+                       perform aceitar-num
+                end-if
+
+                if wk-ranking = "X"
+                or wk-ranking = "x" then
+                       perform ver-ranking
+                end-if
+
+           end-perform
+
+
+
+           .
+       processamento-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> LEADERBOARD / RANKING DOS JOGADORES
+      *>------------------------------------------------------------------------
+       ver-ranking section.
+
+           initialize wk-leaderboard
+           move zero to wk-lb-qtd
+
+           open input players
+           if wk-fs-players = "00" then
+               perform until wk-fs-players <> "00"
+                   read players next record
+                       at end move "10" to wk-fs-players
+                       not at end
+                           if wk-lb-qtd < 50 then
+                               add 1 to wk-lb-qtd
+                               move pl-player-id           to wk-lb-player-id(wk-lb-qtd)
+                               move pl-melhor-tentativas    to wk-lb-tentativas(wk-lb-qtd)
+                               move pl-melhor-tempo         to wk-lb-tempo(wk-lb-qtd)
+                           end-if
+                   end-read
+               end-perform
+               close players
+           end-if
+
+           perform ordenar-leaderboard
+
+           move space to wk-sair-jogador
+           display tela-ranking
+           accept tela-ranking
+
+           .
+       ver-ranking-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Ordena o leaderboard em memória por menor tentativa e, em caso de
+      *> empate, menor tempo gasto (bubble sort simples - tabela pequena).
+      *>------------------------------------------------------------------------
+       ordenar-leaderboard section.
+
+           if wk-lb-qtd > 1 then
+               move "S" to wk-lb-troca
+               perform until wk-lb-troca = "N"
+                   move "N" to wk-lb-troca
+                   perform varying wk-lb-sub from 1 by 1
+                           until wk-lb-sub >= wk-lb-qtd
+                       if wk-lb-tentativas(wk-lb-sub) > wk-lb-tentativas(wk-lb-sub + 1)
+                       or (wk-lb-tentativas(wk-lb-sub) = wk-lb-tentativas(wk-lb-sub + 1)
+                           and wk-lb-tempo(wk-lb-sub) > wk-lb-tempo(wk-lb-sub + 1)) then
+
+                           move wk-lb-player-id(wk-lb-sub)   to wk-lb-aux-id
+                           move wk-lb-tentativas(wk-lb-sub)  to wk-lb-aux-tent
+                           move wk-lb-tempo(wk-lb-sub)       to wk-lb-aux-tempo
+
+                           move wk-lb-player-id(wk-lb-sub + 1)  to wk-lb-player-id(wk-lb-sub)
+                           move wk-lb-tentativas(wk-lb-sub + 1) to wk-lb-tentativas(wk-lb-sub)
+                           move wk-lb-tempo(wk-lb-sub + 1)      to wk-lb-tempo(wk-lb-sub)
+
+                           move wk-lb-aux-id                 to wk-lb-player-id(wk-lb-sub + 1)
+                           move wk-lb-aux-tent                to wk-lb-tentativas(wk-lb-sub + 1)
+                           move wk-lb-aux-tempo                to wk-lb-tempo(wk-lb-sub + 1)
+
+                           move "S" to wk-lb-troca
+                       end-if
+                   end-perform
+               end-perform
+           end-if
+
+           .
+       ordenar-leaderboard-exit.
+           exit.
+
+
+      *>------------------------------------------------------------------------
+      *> ENTRANDO COM O NUMEROS
+      *>------------------------------------------------------------------------
+       aceitar-num section.
+
+           perform escolher-modo
+
+           perform until wk-sair = "V"
+                      or wk-sair = "v"
+
+                move   space  to  wk-continuar
+                move   space  to  wk-sair
+
+                display tela-entrada
+                accept tela-entrada
+
+                                                       *>descarta qualquer numero digitado nas caixas
+                                                       *>nao usadas pelo modo escolhido antes da proxima
+                                                       *>tela ou da consistencia
+                perform marcar-campos-inativos
+
+                if wk-continuar = "X"
+                or wk-continuar = "x" then
+                       perform consistencia
+                end-if
+
+
+
+
+          end-perform
+
+           .
+       aceitar-num-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> ESCOLHA DO MODO DE JOGO
+      *>------------------------------------------------------------------------
+       escolher-modo section.
+
+           move space to wk-sair-modo
+           move zero  to wk-modo-escolha
+
+           perform until wk-modo-escolha = 1
+                      or wk-modo-escolha = 2
+                      or wk-modo-escolha = 3
+                      or wk-sair-modo = "X"
+                      or wk-sair-modo = "x"
+
+               display tela-modo
+               accept tela-modo
+
+           end-perform
+
+           if wk-sair-modo = "X"
+           or wk-sair-modo = "x" then
+               move "V" to wk-sair
+           else
+               evaluate wk-modo-escolha
+                   when 1
+                       move 06 to wk-qtd-numeros
+                       move 60 to wk-max-numero
+                   when 2
+                       move 15 to wk-qtd-numeros
+                       move 25 to wk-max-numero
+                   when other
+                       move 15 to wk-qtd-numeros
+                       move 60 to wk-max-numero
+               end-evaluate
+
+                                                                     *>campos não usados no modo escolhido ficam zerados
+               initialize wk-tela-entrada
+               move spaces to wk-msg-erro
+               perform marcar-campos-inativos
+           end-if
+
+           .
+       escolher-modo-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Sinaliza, ao lado das caixas de tela-entrada, quais delas nao sao
+      *> usadas no modo de jogo escolhido (so as primeiras wk-qtd-numeros
+      *> caixas recebem numero), e zera qualquer numero digitado numa caixa
+      *> nao usada - a caixa continua aceitando digitacao (o dialeto de tela
+      *> em uso nao permite proteger campos individuais em tempo de
+      *> execucao), mas o que for digitado ali nunca sobrevive a proxima
+      *> tela redesenhada nem chega a consistencia/geranum/grava-historico,
+      *> que ja so enxergam as primeiras wk-qtd-numeros caixas.
+      *>------------------------------------------------------------------------
+       marcar-campos-inativos section.
+
+           perform varying wk-idx-1 from 1 by 1
+                   until wk-idx-1 > 15
+               if wk-idx-1 <= wk-qtd-numeros then
+                   move spaces          to wk-linha-status(wk-idx-1)
+               else
+                   move "(nao usado)"   to wk-linha-status(wk-idx-1)
+                   move zero            to wk-num-tab(wk-idx-1)
+               end-if
+           end-perform
+
+           .
+       marcar-campos-inativos-exit.
+           exit.
+
+
+
+      *>------------------------------------------------------------------------
+      *> CONSISTENCIA DOS NUMEROS INFORMADOS
+      *>------------------------------------------------------------------------
+
+       consistencia section.
+
+           move "S" to wk-consistente
+
+           perform varying wk-idx-1 from 1 by 1
+                   until wk-idx-1 > wk-qtd-numeros
+                      or wk-consistente = "N"
+
+               if wk-num-tab(wk-idx-1) = zero
+               or wk-num-tab(wk-idx-1) > wk-max-numero then
+                   move "N" to wk-consistente
+                   move wk-idx-1 to wk-idx-erro
+               else
+                   compute wk-idx-2 = wk-idx-1 + 1
+                   perform varying wk-idx-2 from wk-idx-2 by 1
+                           until wk-idx-2 > wk-qtd-numeros
+                              or wk-consistente = "N"
+                       if wk-num-tab(wk-idx-1) = wk-num-tab(wk-idx-2) then
+                           move "N" to wk-consistente
+                           move wk-idx-2 to wk-idx-erro
+                       end-if
+                   end-perform
+               end-if
+
+           end-perform
+
+           if wk-consistente = "S" then
+               move spaces to wk-msg-erro
+               perform controle-prog
+           else
+               move zero to wk-num-tab(wk-idx-erro)
+               string "Num " wk-idx-erro "°, invalido - corrija o campo destacado"
+                      delimited by size
+                      into wk-msg-erro
+               end-string
+           end-if
+
+           .
+       consistencia-exit.
+           exit.
+
+
+
+
+
+       controle-prog section.
+
+           perform verificar-checkpoint
+           perform abrir-sorteios-log
+
+           initialize wk-num-sorteados
+           move 'N' to wk-decidir
+           move "N" to wk-abortar-busca
+           move "N" to wk-semente-inicializada
+           perform avancar-sequencia-aleatoria
+
+           perform until wk-decidir = 'S'
+                      or wk-abortar-busca = "S"
+
+               perform geranum
+               perform grava-sorteio-log
+               perform verifica-acerto
+               perform salvar-checkpoint
+               perform exibir-progresso
+
+               if wk-acertou = "S" then
+                   accept wk-hora-final from time
+                   set wk-decisao to true
+               end-if
+
+           end-perform
+
+           if wk-fs-sorteios = "00" then
+               close sorteios-log
+           end-if
+
+                                                       *>um acerto encontrado na mesma tentativa em que o
+                                                       *>operador pediu para sair (ambas na cadencia de 500 em
+                                                       *>500) conta como vitoria - so trata como aborto quando
+                                                       *>a busca de fato terminou sem decisao
+           if wk-decidir = "S" then
+               perform limpar-checkpoint
+               perform fim-programa
+           else
+               move "V" to wk-sair
+           end-if
+
+           .
+       controle-prog-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> AUDITORIA DE TODOS OS SORTEIOS CANDIDATOS
+      *>------------------------------------------------------------------------
+       abrir-sorteios-log section.
+
+           open extend sorteios-log
+           if wk-fs-sorteios <> "00" then
+               open output sorteios-log
+           end-if
+
+           if wk-fs-sorteios <> "00" then
+               display "Aviso: nao foi possivel abrir o log de auditoria de sorteios (status "
+                       wk-fs-sorteios "); os sorteios desta busca nao serao registrados."
+           end-if
+
+           .
+       abrir-sorteios-log-exit.
+           exit.
+
+       grava-sorteio-log section.
+
+           if wk-fs-sorteios = "00" then
+               move wk-player-id         to sl-player-id
+               move wk-sessao-data       to sl-sessao-data
+               move wk-hora-inicio       to sl-sessao-hora
+               move wk-contador          to sl-sequencia
+               move wk-qtd-numeros       to sl-qtd-numeros
+               move wk-num-sorteados-tab to sl-sorteio
+
+               write sl-registro
+           end-if
+
+           .
+       grava-sorteio-log-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> TELA DE PROGRESSO / ABORTO DA BUSCA
+      *>------------------------------------------------------------------------
+       exibir-progresso section.
+
+                                                                     *>em modo lote nao ha operador para atender a tela - o
+                                                                     *>checkpoint (que ja roda nesta mesma cadencia) e quem
+                                                                     *>garante que a busca continua acompanhavel depois
+           if function mod(wk-contador, 500) = zero
+           and wk-modo-lote <> "S" then
+               move space to wk-sair-progresso
+               display tela-progresso
+               accept tela-progresso
+
+               if wk-sair-progresso = "X"
+               or wk-sair-progresso = "x" then
+                   move "S" to wk-abortar-busca
+               end-if
+           end-if
+
+           .
+       exibir-progresso-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> CHECKPOINT/RESTART DA BUSCA
+      *>------------------------------------------------------------------------
+       verificar-checkpoint section.
+
+           move "N" to wk-checkpoint-resumido
+
+           open input checkpoint
+           if wk-fs-checkpoint = "00" then
+               read checkpoint next record
+                   at end continue
+                   not at end
+                       if ck-qtd-numeros = wk-qtd-numeros
+                       and ck-max-numero = wk-max-numero
+                       and ck-aposta    = wk-tela-entrada-tab then
+                           move ck-tentativas    to wk-contador
+                           move ck-semente       to semente
+                           move ck-data-inicio   to wk-sessao-data
+                           move ck-hora-inicio   to wk-hora-inicio
+                           move ck-total-random  to wk-total-random-restaurado
+                           move "S" to wk-checkpoint-resumido
+                       end-if
+               end-read
+               close checkpoint
+           end-if
+
+           if wk-checkpoint-resumido = "N" then
+               move zero to wk-contador
+               move zero to wk-total-random-restaurado
+               accept wk-sessao-data from date yyyymmdd
+               accept wk-hora-inicio from time
+           end-if
+
+           .
+       verificar-checkpoint-exit.
+           exit.
+
+       salvar-checkpoint section.
+
+           if function mod(wk-contador, 500) = zero then
+               move semente           to ck-semente
+               move wk-contador       to ck-tentativas
+               move wk-qtd-numeros    to ck-qtd-numeros
+               move wk-max-numero     to ck-max-numero
+               move wk-sessao-data    to ck-data-inicio
+               move wk-hora-inicio    to ck-hora-inicio
+               move wk-total-random   to ck-total-random
+               move wk-tela-entrada-tab to ck-aposta
+
+               open output checkpoint
+               if wk-fs-checkpoint = "00" then
+                   write ck-registro
+                   close checkpoint
+               else
+                   display "Aviso: nao foi possivel gravar o checkpoint (status "
+                           wk-fs-checkpoint "); a busca continuara sem ponto de retomada."
+               end-if
+           end-if
+
+           .
+       salvar-checkpoint-exit.
+           exit.
+
+       limpar-checkpoint section.
+
+           open output checkpoint
+           close checkpoint
+
+           .
+       limpar-checkpoint-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> VERIFICA SE A APOSTA BATE COM O SORTEIO GERADO
+      *>------------------------------------------------------------------------
+       verifica-acerto section.
+
+           move "S" to wk-acertou
+
+           perform varying wk-idx-1 from 1 by 1
+                   until wk-idx-1 > wk-qtd-numeros
+                      or wk-acertou = "N"
+
+               move "N" to wk-achou-num
+               perform varying wk-idx-2 from 1 by 1
+                       until wk-idx-2 > wk-qtd-numeros
+                          or wk-achou-num = "S"
+                   if wk-num-tab(wk-idx-1) = wk-num-sort-tab(wk-idx-2) then
+                       move "S" to wk-achou-num
+                   end-if
+               end-perform
+
+               if wk-achou-num = "N" then
+                   move "N" to wk-acertou
+               end-if
+
+           end-perform
+
+           .
+       verifica-acerto-exit.
+           exit.
+
+
+
+      *>------------------------------------------------------------------------
+      *> SORTEIO DOS NUMEROS (genérico para wk-qtd-numeros
+      *> números dentro do intervalo 1 a wk-max-numero)
+      *>------------------------------------------------------------------------
+
+
+       geranum section.
+
+           perform varying wk-idx-1 from 1 by 1
+                   until wk-idx-1 > wk-qtd-numeros
+
+               perform obter-proximo-aleatorio
+               compute wk-num-sort-tab(wk-idx-1) =
+                       wk-randnum * wk-max-numero
+
+               move "S" to wk-repetido
+               move zero to wk-tentativas-semente
+               perform until wk-repetido = "N"
+                          or wk-tentativas-semente > 1000
+
+                   add 1 to wk-tentativas-semente
+                   move "N" to wk-repetido
+
+                   if wk-num-sort-tab(wk-idx-1) = zero then
+                       move "S" to wk-repetido
+                   else
+                       perform varying wk-idx-2 from 1 by 1
+                               until wk-idx-2 >= wk-idx-1
+                                  or wk-repetido = "S"
+                           if wk-num-sort-tab(wk-idx-1) = wk-num-sort-tab(wk-idx-2) then
+                               move "S" to wk-repetido
+                           end-if
+                       end-perform
+                   end-if
+
+                   if wk-repetido = "S" then
+                       perform obter-proximo-aleatorio
+                       compute wk-num-sort-tab(wk-idx-1) =
+                               wk-randnum * wk-max-numero
+                   end-if
+
+               end-perform
+
+           end-perform
+
+           add 1 to wk-contador
+
+           .
+       geranum-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> SEMENTE DO GERADOR ALEATORIO
+      *> Reseedada uma única vez por busca (a partir da hora do relogio, ou
+      *> da semente recuperada do checkpoint) e, a partir
+      *> dai, apenas avança na mesma sequência via function random() sem
+      *> argumento - sem os laços de espera ocupada do antigo
+      *> semente-delay, para permitir rodadas em lote sem operador.
+      *>------------------------------------------------------------------------
+       obter-proximo-aleatorio section.
+
+           if wk-semente-inicializada = "N" then
+               if wk-checkpoint-resumido = "N" then
+                   accept semente from time
+               end-if
+               compute wk-randnum = function random(semente)
+               move "S" to wk-semente-inicializada
+           else
+               compute wk-randnum = function random()
+           end-if
+
+           add 1 to wk-total-random
+
+           .
+       obter-proximo-aleatorio-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> REPOSICIONAMENTO DA SEQUENCIA ALEATORIA APOS RETOMAR UM CHECKPOINT
+      *> A semente sozinha so reproduz o primeiro sorteio da busca anterior -
+      *> os sorteios seguintes vieram de chamadas subsequentes de function
+      *> random() sem argumento, avancando a mesma sequencia. Para nao repetir
+      *> os sorteios ja tentados antes do checkpoint, refaz aqui as mesmas
+      *> wk-total-random chamadas (semente restaurada + avancos), descartando
+      *> o resultado, ate reposicionar o gerador exatamente onde a busca
+      *> interrompida havia parado.
+      *>------------------------------------------------------------------------
+       avancar-sequencia-aleatoria section.
+
+           move zero to wk-total-random
+           perform until wk-total-random >= wk-total-random-restaurado
+               perform obter-proximo-aleatorio
+           end-perform
+
+           .
+       avancar-sequencia-aleatoria-exit.
+           exit.
+
+
+       fim-programa section.
+
+           perform calculo-hora
+           move wk-contador to wk-contador2
+           perform grava-historico
+           perform grava-ranking
+           perform grava-bilhete
+
+           if wk-contador2 <> 1 then
+               display tela-final
+               accept tela-final
+           else
+               display tela-acerto
+               accept tela-acerto
+           end-if
+
+           .
+       fim-programa-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> GRAVAÇÃO DO HISTÓRICO DE JOGOS
+      *>------------------------------------------------------------------------
+       grava-historico section.
+
+           accept wk-data-atual from date yyyymmdd
+           accept wk-hora-atual from time
+
+           move spaces                to jh-registro
+           move wk-player-id          to jh-player-id
+           move wk-qtd-numeros         to jh-modo-qtd
+           move wk-max-numero          to jh-modo-max
+
+                                                       *>apenas os wk-qtd-numeros campos usados no modo escolhido -
+                                                       *>os demais ficam em branco (nunca com numero de um jogo antigo)
+           perform varying wk-idx-1 from 1 by 1
+                   until wk-idx-1 > wk-qtd-numeros
+               move wk-num-tab(wk-idx-1)      to jh-aposta-num(wk-idx-1)
+               move wk-num-sort-tab(wk-idx-1) to jh-sorteio-num(wk-idx-1)
+           end-perform
+
+           move wk-contador2           to jh-tentativas
+           move wk-hora-total          to jh-tempo-gasto
+           string wk-data-atual  delimited by size
+                  wk-hora-atual  delimited by size
+                  into jh-data-hora
+           end-string
+
+           open extend jogos-hist
+           if wk-fs-jogos-hist <> "00" then
+               open output jogos-hist
+           end-if
+
+           if wk-fs-jogos-hist = "00" then
+               write jh-registro
+               close jogos-hist
+           else
+               display "Aviso: nao foi possivel gravar o historico do jogo (status "
+                       wk-fs-jogos-hist "); este jogo nao sera registrado no historico."
+           end-if
+
+           .
+       grava-historico-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> ATUALIZAÇÃO DO CADASTRO MESTRE DE JOGADORES / LEADERBOARD
+      *>------------------------------------------------------------------------
+       grava-ranking section.
+
+           open i-o players
+           if wk-fs-players = "35" then
+               open output players
+               close players
+               open i-o players
+           end-if
+
+           if wk-fs-players = "00" then
+               move wk-player-id to pl-player-id
+               read players key is pl-player-id
+                   invalid key
+                       move wk-player-id    to pl-player-id
+                       move wk-contador2    to pl-melhor-tentativas
+                       move wk-hora-total   to pl-melhor-tempo
+                       move 1               to pl-qtd-jogos
+                       write pl-registro
+                   not invalid key
+                       add 1 to pl-qtd-jogos
+                                                           *>melhor tentativas e melhor tempo sao recordes
+                                                           *>independentes - um jogo pode bater um sem bater o outro
+                       if wk-contador2 < pl-melhor-tentativas then
+                           move wk-contador2  to pl-melhor-tentativas
+                       end-if
+                       if wk-hora-total < pl-melhor-tempo then
+                           move wk-hora-total to pl-melhor-tempo
+                       end-if
+                       rewrite pl-registro
+               end-read
+
+               close players
+           else
+               display "Aviso: nao foi possivel abrir o cadastro de jogadores (status "
+                       wk-fs-players "); o ranking nao sera atualizado neste jogo."
+           end-if
+
+           .
+       grava-ranking-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> BILHETE IMPRESSO DA APOSTA VENCEDORA
+      *>------------------------------------------------------------------------
+       grava-bilhete section.
+
+           string wk-data-atual(1:4) "-" wk-data-atual(5:2) "-" wk-data-atual(7:2)
+                  " " wk-hora-atual(1:2) ":" wk-hora-atual(3:2) ":" wk-hora-atual(5:2)
+                  delimited by size
+                  into wk-bilhete-data-fmt
+           end-string
+
+           move spaces to wk-bilhete-aposta-fmt
+           move spaces to wk-bilhete-sorteio-fmt
+           move 1 to wk-bilhete-ptr-ap
+           move 1 to wk-bilhete-ptr-so
+           perform varying wk-idx-1 from 1 by 1
+                   until wk-idx-1 > wk-qtd-numeros
+               move wk-num-tab(wk-idx-1) to wk-bilhete-num-ed
+               string wk-bilhete-num-ed delimited by size
+                      " " delimited by size
+                      into wk-bilhete-aposta-fmt
+                      with pointer wk-bilhete-ptr-ap
+               end-string
+               move wk-num-sort-tab(wk-idx-1) to wk-bilhete-num-ed
+               string wk-bilhete-num-ed delimited by size
+                      " " delimited by size
+                      into wk-bilhete-sorteio-fmt
+                      with pointer wk-bilhete-ptr-so
+               end-string
+           end-perform
+
+           open extend bilhete-log
+           if wk-fs-bilhete <> "00" then
+               open output bilhete-log
+           end-if
+
+           if wk-fs-bilhete = "00" then
+               move "================================================================================" to bl-linha
+               write bl-linha
+
+               move spaces to bl-linha
+               string "  BILHETE DESAFIO LOTERIA - " wk-bilhete-data-fmt
+                      delimited by size into bl-linha
+               end-string
+               write bl-linha
+
+               move spaces to bl-linha
+               string "  Jogador ......: " wk-player-id delimited by size into bl-linha end-string
+               write bl-linha
+
+               move spaces to bl-linha
+               string "  Aposta .......: " wk-bilhete-aposta-fmt delimited by size into bl-linha end-string
+               write bl-linha
+
+               move spaces to bl-linha
+               string "  Sorteio ......: " wk-bilhete-sorteio-fmt delimited by size into bl-linha end-string
+               write bl-linha
+
+               move spaces to bl-linha
+               string "  Tentativas ...: " wk-contador2 delimited by size into bl-linha end-string
+               write bl-linha
+
+               move spaces to bl-linha
+               string "  Tempo gasto ..: " wk-hora-total delimited by size into bl-linha end-string
+               write bl-linha
+
+               move "================================================================================" to bl-linha
+               write bl-linha
+
+               close bilhete-log
+           else
+               display "Aviso: nao foi possivel gravar o bilhete (status "
+                       wk-fs-bilhete "); o bilhete nao sera impresso."
+           end-if
+
+           .
+       grava-bilhete-exit.
+           exit.
+
+       calculo-hora section.
+
+           subtract wk-hora-inicio from wk-hora-final giving wk-hora-total
+
+           .
+       calculo-hora-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>                       Finalização
+      *>------------------------------------------------------------------------
+       finaliza section.
+
+           stop run
+           .
+       finaliza-exit.
+           exit.
+
+
+
+
+
+
+
+
+
+
+
+
