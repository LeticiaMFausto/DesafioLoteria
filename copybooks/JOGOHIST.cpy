@@ -0,0 +1,15 @@
+      *>------------------------------------------------------------------------
+      *> COPYBOOK: JOGOHIST
+      *> Layout do historico de jogos (JOGOS-HIST)
+      *>------------------------------------------------------------------------
+       01  jh-registro.
+           05 jh-player-id                         pic x(10).
+           05 jh-modo-qtd                          pic 9(02).
+           05 jh-modo-max                          pic 9(02).
+           05 jh-aposta.
+               10 jh-aposta-num                    pic 9(02) occurs 15 times.
+           05 jh-sorteio.
+               10 jh-sorteio-num                   pic 9(02) occurs 15 times.
+           05 jh-tentativas                        pic 9(07).
+           05 jh-tempo-gasto                       pic 9(08).
+           05 jh-data-hora                         pic x(16).
