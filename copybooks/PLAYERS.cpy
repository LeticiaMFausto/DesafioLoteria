@@ -0,0 +1,9 @@
+      *>------------------------------------------------------------------------
+      *> COPYBOOK: PLAYERS
+      *> Layout do cadastro mestre de jogadores (PLAYERS)
+      *>------------------------------------------------------------------------
+       01  pl-registro.
+           05 pl-player-id                         pic x(10).
+           05 pl-melhor-tentativas                  pic 9(07).
+           05 pl-melhor-tempo                       pic 9(08).
+           05 pl-qtd-jogos                          pic 9(05).
