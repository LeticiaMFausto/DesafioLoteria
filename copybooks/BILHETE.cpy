@@ -0,0 +1,5 @@
+      *>------------------------------------------------------------------------
+      *> COPYBOOK: BILHETE
+      *> Layout do bilhete impresso (BILHETE-LOG)
+      *>------------------------------------------------------------------------
+       01  bl-linha                                pic x(80).
