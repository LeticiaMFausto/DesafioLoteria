@@ -0,0 +1,14 @@
+      *>------------------------------------------------------------------------
+      *> COPYBOOK: CHECKPT
+      *> Layout do arquivo de checkpoint/restart da busca
+      *>------------------------------------------------------------------------
+       01  ck-registro.
+           05 ck-semente                           pic 9(08).
+           05 ck-tentativas                        pic 9(07).
+           05 ck-qtd-numeros                       pic 9(02).
+           05 ck-max-numero                        pic 9(02).
+           05 ck-data-inicio                       pic 9(08).
+           05 ck-hora-inicio                       pic 9(08).
+           05 ck-total-random                      pic 9(09).
+           05 ck-aposta.
+               10 ck-aposta-num                    pic 9(02) occurs 15 times.
