@@ -0,0 +1,16 @@
+      *>------------------------------------------------------------------------
+      *> COPYBOOK: SORTLOG
+      *> Layout do log de auditoria de sorteios (SORTEIOS-LOG)
+      *>------------------------------------------------------------------------
+       01  sl-registro.
+                                                       *>identifica a qual busca (jogador + inicio da busca) o
+                                                       *>sorteio pertence, ja que o log e um unico arquivo que
+                                                       *>acumula sorteios de varias buscas diferentes ao longo
+                                                       *>do tempo, e a sequencia sozinha reinicia a cada busca nova
+           05 sl-player-id                         pic x(10).
+           05 sl-sessao-data                       pic 9(08).
+           05 sl-sessao-hora                       pic 9(08).
+           05 sl-sequencia                         pic 9(07).
+           05 sl-qtd-numeros                       pic 9(02).
+           05 sl-sorteio.
+               10 sl-sorteio-num                   pic 9(02) occurs 15 times.
